@@ -8,18 +8,45 @@
        file-control.
 
            select input-file
-               assign to "../../slrecord.data"
-               organization is line sequential.
+               assign to "../FinalProject/slrecord.data"
+               organization is line sequential
+               file status is ws-input-status.
 
            select output-file
            assign to "../../SandLReport.out"
            organization is line sequential.
 
+           select control-params-file
+               assign to "../control-params.dat"
+               organization is line sequential
+               file status is ws-control-params-status.
+
+           select store-master-file
+               assign to "../store-master.dat"
+               organization is line sequential
+               file status is ws-store-master-status.
+
+           select csv-extract-file
+               assign to "../SandLExtract.csv"
+               organization is line sequential.
+
+           select gl-tax-feed-file
+               assign to "../gl-tax-feed.dat"
+               organization is line sequential.
+
+           select run-log-file
+               assign to "../run-log.dat"
+               organization is line sequential.
+
+           select high-value-file
+               assign to "../HighValueExceptions.out"
+               organization is line sequential.
+
        data division.
        file section.
 
        fd input-file
-           record contains 36 characters
+           record contains 54 characters
            data record is data-record.
 
        01 data-record.
@@ -29,6 +56,10 @@
          05 store-number           pic 99.
          05 invoice-number         pic x(9).
          05 sku-code               pic x(15).
+         05 transaction-date       pic 9(8).
+         05 split-payment-flag     pic x.
+         05 split-payment-type     pic xx.
+         05 split-payment-amount   pic 9(5)V99.
 
        fd output-file
            record contains 200 characters
@@ -36,6 +67,63 @@
 
        01 output-record pic x(200).
 
+       fd control-params-file
+           record contains 17 characters
+           data record is cp-record.
+
+       01 cp-record.
+         05 cp-tax-rate             pic 9V9(3).
+         05 cp-invalid-threshold    pic 9(3).
+         05 cp-page-size            pic 99.
+         05 cp-batch-mode           pic x.
+         05 cp-high-value-threshold pic 9(5)V99.
+
+       fd store-master-file
+           record contains 23 characters
+           data record is sm-record.
+
+       01 sm-record.
+         05 sm-store-num            pic xx.
+         05 sm-store-name           pic x(20).
+         05 sm-active-flag          pic x.
+
+       fd csv-extract-file
+           record contains 100 characters
+           data record is csv-output-record.
+
+       01 csv-output-record pic x(100).
+
+       fd gl-tax-feed-file
+           record contains 16 characters
+           data record is gl-record.
+
+       01 gl-record.
+         05 gl-source               pic x(8).
+         05 gl-tax-amount           pic 9(6)V99.
+
+       fd run-log-file
+           record contains 75 characters
+           data record is rl-record.
+
+       01 rl-record.
+         05 rl-program-name         pic x(10).
+         05 rl-start-date           pic 9(8).
+         05 rl-start-time           pic 9(8).
+         05 rl-end-date             pic 9(8).
+         05 rl-end-time             pic 9(8).
+         05 rl-condition-code       pic 9(3).
+         05 rl-records-read         pic 9(6).
+         05 rl-records-written      pic 9(6).
+         05 rl-records-written-2    pic 9(6).
+         05 rl-records-written-3    pic 9(6).
+         05 rl-records-written-4    pic 9(6).
+
+       fd high-value-file
+           record contains 80 characters
+           data record is hv-output.
+
+       01 hv-output pic x(80).
+
        working-storage section.
 
        01 ws-flags.
@@ -48,7 +136,7 @@
          05 ws-pcnt-sign           pic x
            value "%".
          05 ws-tax                 pic 9V9(3)
-           value 0.013.
+           value 0.
          05 ws-s                   pic x
            value "S".
          05 ws-l                   pic x
@@ -59,8 +147,23 @@
            value "CA".
          05 ws-debit               pic xx
            value "DB".
-         05 ws-num-of-stores       pic 9
-           value 6.
+
+       01 ws-store-master-eof      pic x value "N".
+       01 ws-store-master-status   pic xx value spaces.
+       01 ws-input-status          pic xx value spaces.
+       01 ws-control-params-status pic xx value spaces.
+       01 ws-num-stores            pic 99 value 0.
+       01 ws-store-table.
+         05 ws-store-entry         occurs 20 times
+                                    indexed by ws-store-idx.
+           10 ws-store-tbl-num     pic xx.
+           10 ws-store-tbl-num-n   pic 99.
+           10 ws-store-tbl-active  pic x.
+           10 ws-store-tbl-count   pic 999 value 0.
+           10 ws-store-tbl-ttl     pic 9(6)V99 value 0.
+           10 ws-store-tbl-ca-cnt  pic 999 value 0.
+           10 ws-store-tbl-cr-cnt  pic 999 value 0.
+           10 ws-store-tbl-db-cnt  pic 999 value 0.
 
        01 ws-page-heading.
          05 filler                 pic x(191)
@@ -236,14 +339,83 @@
          05 ws-h-store-num         pic 99.
 
        01 ws-store-l-s-l-amount.
-         05 filler pic x(52) value "STORE WITH THE LOWEST S&L TOTAL TRANSACTION AMOUNT:".
-         05 filler pic x(5) value spaces.
-         05 ws-l-store-num pic 99.
+         05 filler                 pic x(52)
+           value "STORE WITH THE LOWEST S&L TOTAL TRANSACTION AMOUNT:".
+         05 filler                 pic x(5)
+           value spaces.
+         05 ws-l-store-num         pic 99.
+
+       01 ws-store-breakdown-heading.
+         05 filler                 pic x(29)
+           value "PER-STORE S&L BREAKDOWN".
+         05 filler                 pic x(171)
+           value spaces.
+
+       01 ws-store-breakdown-line.
+         05 filler                 pic x(6)
+           value "STORE:".
+         05 ws-brk-store-num       pic z9.
+         05 filler                 pic x(4)
+           value spaces.
+         05 filler                 pic x(8)
+           value "RECORDS:".
+         05 ws-brk-store-count     pic zz9.
+         05 filler                 pic x(4)
+           value spaces.
+         05 filler                 pic x(7)
+           value "AMOUNT:".
+         05 ws-brk-store-ttl       pic zzz,zz9.99.
+
+       01 ws-csv-line pic x(100).
 
-       01 ws-store-totals.
-         10 store-size occurs 6 times pic 99.
-         10 store-num occurs 6 times pic 99.
-         10 store-trans occurs 6 times pic 9(6)V99.
+       01 ws-csv-heading.
+         05 filler                 pic x(30)
+           value "TRANS_CODE,AMOUNT,PAYMENT_TYP".
+         05 filler                 pic x(29)
+           value "E,STORE_NUMBER,INVOICE_NUMBER".
+         05 filler                 pic x(20)
+           value ",SKU_CODE,TAX_OWING".
+         05 filler                 pic x(21)
+           value spaces.
+
+       01 ws-store-mix-heading.
+         05 filler                 pic x(32)
+           value "PER-STORE PAYMENT TYPE MIX".
+         05 filler                 pic x(168)
+           value spaces.
+
+       01 ws-store-mix-line.
+         05 filler                 pic x(6)
+           value "STORE:".
+         05 ws-mix-store-num       pic z9.
+         05 filler                 pic x(4)
+           value spaces.
+         05 filler                 pic x(6)
+           value "CASH:".
+         05 ws-mix-ca-pcnt         pic zz9.99.
+         05 filler                 pic x(1)
+           value "%".
+         05 filler                 pic x(4)
+           value spaces.
+         05 filler                 pic x(8)
+           value "CREDIT:".
+         05 ws-mix-cr-pcnt         pic zz9.99.
+         05 filler                 pic x(1)
+           value "%".
+         05 filler                 pic x(4)
+           value spaces.
+         05 filler                 pic x(7)
+           value "DEBIT:".
+         05 ws-mix-db-pcnt         pic zz9.99.
+         05 filler                 pic x(1)
+           value "%".
+
+       77 ws-mix-ca-calc           pic 9(3)V99
+           value 0.
+       77 ws-mix-cr-calc           pic 9(3)V99
+           value 0.
+       77 ws-mix-db-calc           pic 9(3)V99
+           value 0.
 
        77 ws-tax-calc              pic 9(5)V99
            value 0.
@@ -273,7 +445,7 @@
            value 0.
        77 ws-db-pcnt-calc          pic 9(3)V99
            value 0.
-       77 ws-sub                   pic 9
+       77 ws-sub                   pic 99
            value 0.
        77 ws-highest               pic 9(6)V99
            value 0.
@@ -283,21 +455,122 @@
            value 0.
        77 ws-page-count pic 99 value 0.
 
+       01 ws-records-processed     pic 9(6) value 0.
+       01 ws-hv-count              pic 9(6) value 0.
+       01 ws-start-date            pic 9(8) value 0.
+       01 ws-start-time            pic 9(8) value 0.
+       01 ws-end-date              pic 9(8) value 0.
+       01 ws-end-time              pic 9(8) value 0.
+       01 ws-condition-code        pic 9(3) value 0.
+
+       01 ws-high-value-threshold  pic 9(5)V99 value 0.
+
+       01 ws-hv-heading.
+         05 filler pic x(10) value space.
+         05 filler pic x(34) value
+                   "HIGH-VALUE TRANSACTION EXCEPTIONS".
+
+       01 ws-hv-detail.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(7) value "STORE:".
+         05 hv-store pic 99.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(9) value "INVOICE:".
+         05 hv-invoice pic x(9).
+         05 filler pic x(4) value spaces.
+         05 filler pic x(8) value "AMOUNT:".
+         05 hv-amount pic zzzz9.99.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(9) value "PAYMENT:".
+         05 hv-payment pic xx.
 
        procedure division.
 
        000-Main.
+           accept ws-start-date from date yyyymmdd.
+           accept ws-start-time from time.
            perform 100-Open-Files.
            perform 200-Read-Input.
            perform 400-Process-Pages
              until ws-eof-flag = "t".
            perform 500-Write.
+           perform 499-Write-Run-Log.
            perform 600-Close-Files.
            goback.
 
        100-Open-Files.
-           open input input-file,
-                output output-file.
+           open input input-file.
+           if ws-input-status <> "00"
+               display "S_LPROC: CANNOT OPEN INPUT-FILE, STATUS="
+                   ws-input-status
+               perform 095-Abort-Close-Files
+               move 16 to return-code
+               goback
+           end-if.
+
+           open output output-file,
+                output csv-extract-file,
+                output gl-tax-feed-file,
+                output high-value-file.
+           write csv-output-record from ws-csv-heading.
+           write hv-output from ws-hv-heading.
+           perform 105-Load-Control-Params.
+           perform 107-Load-Store-Master.
+
+       095-Abort-Close-Files.
+           move 16 to ws-condition-code.
+           perform 499-Write-Run-Log.
+           perform 600-Close-Files.
+
+       107-Load-Store-Master.
+           open input store-master-file.
+           if ws-store-master-status <> "00"
+               display "S_LPROC: CANNOT OPEN STORE-MASTER-FILE, STATUS="
+                   ws-store-master-status
+               perform 095-Abort-Close-Files
+               move 16 to return-code
+               goback
+           end-if.
+
+           read store-master-file
+               at end
+                   move "Y" to ws-store-master-eof.
+
+           perform until ws-store-master-eof = "Y"
+               or ws-num-stores >= 20
+               add 1 to ws-num-stores
+               move sm-store-num to ws-store-tbl-num(ws-num-stores)
+               move sm-store-num to ws-store-tbl-num-n(ws-num-stores)
+               move sm-active-flag
+                 to ws-store-tbl-active(ws-num-stores)
+
+               read store-master-file
+                   at end
+                       move "Y" to ws-store-master-eof
+               end-read
+           end-perform.
+
+           close store-master-file.
+
+       105-Load-Control-Params.
+           open input control-params-file.
+           if ws-control-params-status <> "00"
+               display "S_LPROC: CANT OPEN CONTROL-PARAMS, STATUS="
+                   ws-control-params-status
+               perform 095-Abort-Close-Files
+               move 16 to return-code
+               goback
+           end-if.
+
+           read control-params-file
+               at end
+                   continue
+           end-read.
+
+           move cp-tax-rate to ws-tax.
+           move cp-page-size to ws-lines-per-page.
+           move cp-high-value-threshold to ws-high-value-threshold.
+           close control-params-file.
 
        200-Read-Input.
            read input-file
@@ -332,9 +605,12 @@
            end-if.
 
        407-Process-Lines.
+           add 1 to ws-records-processed.
            add 1 to ws-s-l-count.
            perform 410-Calculate-Tax-Owing.
            perform 415-Write-Details-Line.
+           perform 416-Write-Csv-Extract.
+           perform 417-Check-High-Value.
            perform 420-S-L-Totals.
            perform 430-S-Totals.
            perform 440-L-Totals.
@@ -359,6 +635,37 @@
            move sku-code to ws-sku-code.
 
            write output-record from ws-detail-line.
+
+       416-Write-Csv-Extract.
+           move spaces to ws-csv-line.
+           string
+               ws-Trans-code delimited by size
+               "," delimited by size
+               function trim(ws-Trans-amount) delimited by size
+               "," delimited by size
+               ws-payment-type delimited by size
+               "," delimited by size
+               store-number delimited by size
+               "," delimited by size
+               function trim(ws-invoice-number) delimited by size
+               "," delimited by size
+               function trim(ws-sku-code) delimited by size
+               "," delimited by size
+               function trim(ws-tax-owing) delimited by size
+             into ws-csv-line.
+
+           write csv-output-record from ws-csv-line.
+
+       417-Check-High-Value.
+           if transaction-amount > ws-high-value-threshold
+               move store-number to hv-store
+               move invoice-number to hv-invoice
+               move transaction-amount to hv-amount
+               move payment-type to hv-payment
+               write hv-output from ws-hv-detail
+               add 1 to ws-hv-count
+           end-if.
+
        420-S-L-Totals.
            add transaction-amount to ws-s-l-total-calc.
            move ws-s-l-total-calc to ws-s-l-total.
@@ -385,7 +692,8 @@
                add 1 to ws-ca-count
            end-if.
 
-           compute ws-ca-pcnt-calc rounded = (ws-ca-count / ws-s-l-count) * 100.
+           compute ws-ca-pcnt-calc rounded =
+             (ws-ca-count / ws-s-l-count) * 100.
            move ws-ca-pcnt-calc to ws-ca-pcnt.
            move ws-pcnt-sign to ws-ca-pcnt-sign.
            move ws-ca-count to ws-ca-num.
@@ -394,7 +702,8 @@
                add 1 to ws-cr-count
            end-if.
 
-           compute ws-cr-pcnt-calc rounded = (ws-cr-count / ws-s-l-count) * 100.
+           compute ws-cr-pcnt-calc rounded =
+             (ws-cr-count / ws-s-l-count) * 100.
            move ws-cr-pcnt-calc to ws-cr-pcnt.
            move ws-pcnt-sign to ws-cr-pcnt-sign.
            move ws-cr-count to ws-cr-num.
@@ -404,7 +713,8 @@
                add 1 to ws-db-count
            end-if.
 
-           compute ws-db-pcnt-calc rounded = (ws-db-count / ws-s-l-count) * 100.
+           compute ws-db-pcnt-calc rounded =
+             (ws-db-count / ws-s-l-count) * 100.
            move ws-db-pcnt-calc to ws-db-pcnt.
            move ws-pcnt-sign to ws-db-pcnt-sign.
            move ws-db-count to ws-db-num.
@@ -413,33 +723,89 @@
            perform 485-Store-Totals.
            perform
              varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-stores
-               if store-trans(ws-sub) > ws-highest
-                   move store-trans(ws-sub) to ws-highest
-                   move store-num(ws-sub) to ws-h-store-num
+             until ws-sub > ws-num-stores
+               if ws-store-tbl-ttl(ws-sub) > ws-highest
+                   move ws-store-tbl-ttl(ws-sub) to ws-highest
+                   move ws-store-tbl-num-n(ws-sub) to ws-h-store-num
                end-if
            end-perform.
 
        485-Store-Totals.
+           move 0 to ws-sub.
            perform
-             varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-stores
-               move store-number to store-num(ws-sub)
-               if store-number = store-num(ws-sub)
-                   add transaction-amount to store-trans(ws-sub)
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-num-stores
+               if store-number = ws-store-tbl-num-n(ws-store-idx)
+                 and ws-store-tbl-active(ws-store-idx) = "Y"
+                   move ws-store-idx to ws-sub
                end-if
            end-perform.
+
+           if ws-sub > 0
+               add 1 to ws-store-tbl-count(ws-sub)
+               add transaction-amount to ws-store-tbl-ttl(ws-sub)
+               if payment-type = ws-cash
+                   add 1 to ws-store-tbl-ca-cnt(ws-sub)
+               end-if
+               if payment-type = ws-credit
+                   add 1 to ws-store-tbl-cr-cnt(ws-sub)
+               end-if
+               if payment-type = ws-debit
+                   add 1 to ws-store-tbl-db-cnt(ws-sub)
+               end-if
+           end-if.
+
        490-Lowest.
            move ws-highest to ws-lowest.
            perform
              varying ws-sub from 1 by 1
-             until ws-sub > ws-num-of-stores
-               if store-trans(ws-sub) < ws-lowest
-                   move store-trans(ws-sub) to ws-lowest
-                   move store-num(ws-sub) to ws-l-store-num
+             until ws-sub > ws-num-stores
+               if ws-store-tbl-ttl(ws-sub) < ws-lowest
+                   move ws-store-tbl-ttl(ws-sub) to ws-lowest
+                   move ws-store-tbl-num-n(ws-sub) to ws-l-store-num
                end-if
            end-perform.
 
+       495-Write-Store-Breakdown.
+           write output-record from ws-store-breakdown-heading
+             after advancing 2 lines.
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-stores
+               move ws-store-tbl-num-n(ws-sub) to ws-brk-store-num
+               move ws-store-tbl-count(ws-sub) to ws-brk-store-count
+               move ws-store-tbl-ttl(ws-sub) to ws-brk-store-ttl
+               write output-record from ws-store-breakdown-line
+           end-perform.
+
+       497-Write-Store-Payment-Mix.
+           write output-record from ws-store-mix-heading
+             after advancing 2 lines.
+           perform
+             varying ws-sub from 1 by 1
+             until ws-sub > ws-num-stores
+               move ws-store-tbl-num-n(ws-sub) to ws-mix-store-num
+               if ws-store-tbl-count(ws-sub) > 0
+                   compute ws-mix-ca-calc rounded =
+                     (ws-store-tbl-ca-cnt(ws-sub) /
+                      ws-store-tbl-count(ws-sub)) * 100
+                   compute ws-mix-cr-calc rounded =
+                     (ws-store-tbl-cr-cnt(ws-sub) /
+                      ws-store-tbl-count(ws-sub)) * 100
+                   compute ws-mix-db-calc rounded =
+                     (ws-store-tbl-db-cnt(ws-sub) /
+                      ws-store-tbl-count(ws-sub)) * 100
+               else
+                   move 0 to ws-mix-ca-calc
+                   move 0 to ws-mix-cr-calc
+                   move 0 to ws-mix-db-calc
+               end-if
+               move ws-mix-ca-calc to ws-mix-ca-pcnt
+               move ws-mix-cr-calc to ws-mix-cr-pcnt
+               move ws-mix-db-calc to ws-mix-db-pcnt
+               write output-record from ws-store-mix-line
+           end-perform.
+
        500-Write.
            write output-record from ws-s-l-totals-line
              after advancing 1 line.
@@ -454,8 +820,41 @@
            write output-record from ws-store-h-s-l-amount
              after advancing 2 lines.
            write output-record from ws-store-l-s-l-amount.
+           perform 495-Write-Store-Breakdown.
+           perform 497-Write-Store-Payment-Mix.
+           perform 498-Write-Gl-Tax-Feed.
+
+       498-Write-Gl-Tax-Feed.
+           move "SALES   " to gl-source.
+           move ws-total-tax-owing to gl-tax-amount.
+           write gl-record.
+
+       499-Write-Run-Log.
+           accept ws-end-date from date yyyymmdd.
+           accept ws-end-time from time.
+
+           move "S_LPROC" to rl-program-name.
+           move ws-start-date to rl-start-date.
+           move ws-start-time to rl-start-time.
+           move ws-end-date to rl-end-date.
+           move ws-end-time to rl-end-time.
+           move ws-condition-code to rl-condition-code.
+           move ws-records-processed to rl-records-read.
+           move ws-records-processed to rl-records-written.
+           move ws-records-processed to rl-records-written-2.
+           if ws-condition-code = 0
+               move 1 to rl-records-written-3
+           else
+               move 0 to rl-records-written-3
+           end-if.
+           move ws-hv-count to rl-records-written-4.
+
+           open extend run-log-file.
+           write rl-record.
+           close run-log-file.
 
        600-Close-Files.
-           close input-file, output-file.
+           close input-file, output-file, csv-extract-file,
+             gl-tax-feed-file, high-value-file.
 
        end program S_LProcessing.
\ No newline at end of file
