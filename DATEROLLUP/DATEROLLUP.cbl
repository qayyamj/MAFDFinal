@@ -0,0 +1,257 @@
+       identification division.
+       author. Qayyam Jamal, Menu k, Aadithkeshev.
+       program-id. DATEROLLUP.
+      **************************************************************************
+      * Reads a single run's slrecord.data and returns.data (both now carry
+      * transaction-date) and breaks the S&L and returns totals down by
+      * date, so a batch covering more than one business day doesn't have
+      * to be relabeled and rerun one day at a time to get daily figures.
+      **************************************************************************
+       environment division.
+       input-output section.
+       file-control.
+
+           select sl-records-file
+               assign to "../FinalProject/slrecord.data"
+               organization is line sequential
+               file status is ws-slr-status.
+
+           select returns-file
+               assign to "../FinalProject/returns.data"
+               organization is line sequential
+               file status is ws-returns-status.
+
+           select date-rollup-report
+               assign to "../date-rollup-report.out"
+               organization is line sequential.
+
+           select run-log-file
+               assign to "../run-log.dat"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd sl-records-file
+           record contains 54 characters
+           data record is slr-record.
+
+       01 slr-record.
+         05 slr-trans-code pic x.
+         05 slr-trans-amount pic 9(5)V99.
+         05 slr-pay-type pic xx.
+         05 slr-store-num pic xx.
+         05 slr-invoice-num pic x(9).
+         05 slr-sku-code pic x(15).
+         05 slr-trans-date pic 9(8).
+         05 slr-split-flag pic x.
+         05 slr-split-pay-type pic xx.
+         05 slr-split-amount pic 9(5)V99.
+
+       fd returns-file
+           record contains 54 characters
+           data record is ret-record.
+
+       01 ret-record.
+         05 ret-trans-code pic x.
+         05 ret-trans-amount pic 9(5)V99.
+         05 ret-pay-type pic xx.
+         05 ret-store-num pic xx.
+         05 ret-invoice-num pic x(9).
+         05 ret-sku-code pic x(15).
+         05 ret-trans-date pic 9(8).
+         05 ret-split-flag pic x.
+         05 ret-split-pay-type pic xx.
+         05 ret-split-amount pic 9(5)V99.
+
+       fd date-rollup-report
+           record contains 80 characters
+           data record is dr-output.
+
+       01 dr-output pic x(80).
+
+       fd run-log-file
+           data record is rl-record.
+
+       01 rl-record.
+         05 rl-program-name pic x(10).
+         05 rl-start-date pic 9(8).
+         05 rl-start-time pic 9(8).
+         05 rl-end-date pic 9(8).
+         05 rl-end-time pic 9(8).
+         05 rl-condition-code pic 9(3).
+         05 rl-records-read pic 9(6).
+         05 rl-records-written pic 9(6).
+         05 rl-records-written-2 pic 9(6).
+         05 rl-records-written-3 pic 9(6).
+         05 rl-records-written-4 pic 9(6).
+
+       working-storage section.
+
+       01 ws-sl-eof-flag pic x value "N".
+       01 ws-ret-eof-flag pic x value "N".
+       01 ws-slr-status pic xx value spaces.
+       01 ws-returns-status pic xx value spaces.
+       01 ws-condition-code pic 9(3) value 0.
+       01 ws-start-date pic 9(8) value 0.
+       01 ws-start-time pic 9(8) value 0.
+       01 ws-end-date pic 9(8) value 0.
+       01 ws-end-time pic 9(8) value 0.
+
+       01 ws-num-dates pic 999 value 0.
+       01 ws-sub pic 999 value 0.
+       01 ws-lookup-date pic 9(8) value 0.
+       01 ws-date-table.
+         05 ws-date-entry occurs 366 times
+                           indexed by ws-date-idx.
+           10 ws-date-value        pic 9(8).
+           10 ws-date-sl-count     pic 9(4) value 0.
+           10 ws-date-sl-amount    pic 9(8)V99 value 0.
+           10 ws-date-r-count      pic 9(4) value 0.
+           10 ws-date-r-amount     pic 9(8)V99 value 0.
+
+       01 ws-heading-1.
+         05 filler pic x(10) value space.
+         05 filler pic x(42) value
+                   "DATE ROLLUP REPORT - S&L / RETURNS BY DATE".
+
+       01 ws-heading-2.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(8) value "DATE".
+         05 filler pic x(4) value spaces.
+         05 filler pic x(9) value "S&L CNT".
+         05 filler pic x(4) value spaces.
+         05 filler pic x(14) value "S&L AMOUNT".
+         05 filler pic x(4) value spaces.
+         05 filler pic x(9) value "RET CNT".
+         05 filler pic x(4) value spaces.
+         05 filler pic x(14) value "RET AMOUNT".
+
+       01 ws-detail-out.
+         05 filler pic x(5) value spaces.
+         05 ws-out-date pic 9(8).
+         05 filler pic x(4) value spaces.
+         05 ws-out-sl-count pic ZZZ9.
+         05 filler pic x(5) value spaces.
+         05 ws-out-sl-amount pic $,$$$,$$9.99.
+         05 filler pic x(5) value spaces.
+         05 ws-out-r-count pic ZZZ9.
+         05 filler pic x(5) value spaces.
+         05 ws-out-r-amount pic $,$$$,$$9.99.
+
+       procedure division.
+       000-main.
+           accept ws-start-date from date yyyymmdd.
+           accept ws-start-time from time.
+
+           open input sl-records-file.
+           if ws-slr-status <> "00"
+               display "DATEROLLUP: CANT OPEN SL-RECORDS-FILE, STATUS="
+                   ws-slr-status
+               move 16 to ws-condition-code
+               perform 400-write-run-log
+               move 16 to return-code
+               goback
+           end-if.
+
+           open input returns-file.
+           if ws-returns-status <> "00"
+               display "DATEROLLUP: CANT OPEN RETURNS-FILE, STATUS="
+                   ws-returns-status
+               close sl-records-file
+               move 16 to ws-condition-code
+               perform 400-write-run-log
+               move 16 to return-code
+               goback
+           end-if.
+
+           open output date-rollup-report.
+
+           perform 100-read-sl.
+           perform 150-accumulate-sl until ws-sl-eof-flag = "Y".
+
+           perform 200-read-returns.
+           perform 250-accumulate-returns until ws-ret-eof-flag = "Y".
+
+           perform 300-write-report.
+
+           close sl-records-file, returns-file, date-rollup-report.
+           perform 400-write-run-log.
+           goback.
+
+       100-read-sl.
+           read sl-records-file
+               at end
+                   move "Y" to ws-sl-eof-flag.
+
+       150-accumulate-sl.
+           move slr-trans-date to ws-lookup-date.
+           perform 160-find-date-slot.
+           add 1 to ws-date-sl-count(ws-sub).
+           add slr-trans-amount to ws-date-sl-amount(ws-sub).
+           perform 100-read-sl.
+
+       200-read-returns.
+           read returns-file
+               at end
+                   move "Y" to ws-ret-eof-flag.
+
+       250-accumulate-returns.
+           move ret-trans-date to ws-lookup-date.
+           perform 160-find-date-slot.
+           add 1 to ws-date-r-count(ws-sub).
+           add ret-trans-amount to ws-date-r-amount(ws-sub).
+           perform 200-read-returns.
+
+       160-find-date-slot.
+           move 0 to ws-sub.
+           perform varying ws-date-idx from 1 by 1
+             until ws-date-idx > ws-num-dates
+               if ws-date-value(ws-date-idx) = ws-lookup-date
+                   move ws-date-idx to ws-sub
+               end-if
+           end-perform.
+
+           if ws-sub = 0 and ws-num-dates < 366
+               add 1 to ws-num-dates
+               move ws-num-dates to ws-sub
+               move ws-lookup-date to ws-date-value(ws-sub)
+           end-if.
+
+       300-write-report.
+           write dr-output from ws-heading-1.
+           write dr-output from ws-heading-2
+             after advancing 2 lines.
+
+           perform varying ws-sub from 1 by 1
+             until ws-sub > ws-num-dates
+               move ws-date-value(ws-sub) to ws-out-date
+               move ws-date-sl-count(ws-sub) to ws-out-sl-count
+               move ws-date-sl-amount(ws-sub) to ws-out-sl-amount
+               move ws-date-r-count(ws-sub) to ws-out-r-count
+               move ws-date-r-amount(ws-sub) to ws-out-r-amount
+               write dr-output from ws-detail-out
+           end-perform.
+
+       400-write-run-log.
+           accept ws-end-date from date yyyymmdd.
+           accept ws-end-time from time.
+
+           move "DATEROLLUP" to rl-program-name.
+           move ws-start-date to rl-start-date.
+           move ws-start-time to rl-start-time.
+           move ws-end-date to rl-end-date.
+           move ws-end-time to rl-end-time.
+           move ws-condition-code to rl-condition-code.
+           move ws-num-dates to rl-records-read.
+           move 0 to rl-records-written.
+           move 0 to rl-records-written-2.
+           move 0 to rl-records-written-3.
+           move 0 to rl-records-written-4.
+
+           open extend run-log-file.
+           write rl-record.
+           close run-log-file.
+
+       end program DATEROLLUP.
+      **************************************************************************
