@@ -0,0 +1,163 @@
+       identification division.
+       program-id. PIPELINE.
+       author. Qayyam Jamal.
+      **************************************************************************
+      * Drives EDIT, DATASPLITCOUNT, S_LProcessing and Program1 in sequence,
+      * the way they were previously run by hand.  After EDIT runs, the
+      * invalid-record count it wrote to edit-control.dat is compared against
+      * the threshold in control-params.dat -- if the batch is too dirty the
+      * chain halts before DATASPLITCOUNT ever reads valid.data.
+      **************************************************************************
+       environment division.
+       input-output section.
+       file-control.
+
+           select control-params-file
+               assign to "../control-params.dat"
+               organization is line sequential
+               file status is ws-cp-status.
+
+           select edit-control-file
+               assign to "../edit-control.dat"
+               organization is line sequential
+               file status is ws-ec-status.
+
+       data division.
+       file section.
+
+       fd control-params-file
+           data record is cp-record
+           record contains 17 characters.
+
+       01 cp-record.
+         05 cp-tax-rate                pic 9v999.
+         05 cp-invalid-threshold       pic 9(3).
+         05 cp-page-size               pic 99.
+         05 cp-batch-mode              pic x.
+         05 cp-high-value-threshold    pic 9(5)V99.
+
+       fd edit-control-file
+           data record is ec-record
+           record contains 9 characters.
+
+       01 ec-record.
+         05 ec-total-count             pic 9(3).
+         05 ec-valid-count             pic 9(3).
+         05 ec-invalid-count           pic 9(3).
+
+       working-storage section.
+
+       01 ws-invalid-threshold         pic 9(3) value 0.
+       01 ws-invalid-count             pic 9(3) value 0.
+       01 ws-cp-status                 pic xx value spaces.
+       01 ws-ec-status                 pic xx value spaces.
+       01 ws-stage-name                pic x(20) value spaces.
+       01 ws-abort-flag                pic x value "N".
+         88 abort-pipeline             value "Y".
+
+       procedure division.
+
+       000-main.
+           perform 100-load-control-params.
+
+           display "PIPELINE: starting EDIT".
+           call "EDIT".
+           move "EDIT" to ws-stage-name.
+           perform 300-check-stage-result.
+
+           if not abort-pipeline
+               perform 200-check-edit-results
+           end-if.
+
+           if not abort-pipeline
+               display "PIPELINE: starting DATASPLITCOUNT"
+               call "DATASPLITCOUNT"
+               move "DATASPLITCOUNT" to ws-stage-name
+               perform 300-check-stage-result
+           end-if.
+
+           if not abort-pipeline
+               display "PIPELINE: starting S_LProcessing"
+               call "S_LProcessing"
+               move "S_LPROCESSING" to ws-stage-name
+               perform 300-check-stage-result
+           end-if.
+
+           if not abort-pipeline
+               display "PIPELINE: starting Program1"
+               call "RETURNS_PROCESSING.Program1"
+               move "PROGRAM1" to ws-stage-name
+               perform 300-check-stage-result
+           end-if.
+
+           if not abort-pipeline
+               display "PIPELINE: starting DATEROLLUP"
+               call "DATEROLLUP"
+               move "DATEROLLUP" to ws-stage-name
+               perform 300-check-stage-result
+           end-if.
+
+           if not abort-pipeline
+               display "PIPELINE: starting MTDROLLUP"
+               call "MTDROLLUP"
+               move "MTDROLLUP" to ws-stage-name
+               perform 300-check-stage-result
+           end-if.
+
+           if abort-pipeline
+               move 16 to return-code
+           else
+               move 0 to return-code
+           end-if.
+
+           goback.
+
+       100-load-control-params.
+           open input control-params-file.
+           if ws-cp-status <> "00"
+               display "PIPELINE: CANT OPEN CONTROL-PARAMS, STATUS="
+                   ws-cp-status
+               move 16 to return-code
+               goback
+           end-if.
+
+           read control-params-file
+               at end
+                   continue
+           end-read.
+
+           move cp-invalid-threshold to ws-invalid-threshold.
+           close control-params-file.
+
+       300-check-stage-result.
+           if return-code not = 0
+               display "PIPELINE: " ws-stage-name
+                 " FAILED, RETURN-CODE=" return-code
+                 " -- halting chain"
+               move "Y" to ws-abort-flag
+           end-if.
+
+       200-check-edit-results.
+           open input edit-control-file.
+           if ws-ec-status <> "00"
+               display "PIPELINE: CANT OPEN EDIT-CONTROL, STATUS="
+                   ws-ec-status " -- halting chain"
+               move "Y" to ws-abort-flag
+           else
+               read edit-control-file
+                   at end
+                       continue
+               end-read
+
+               move ec-invalid-count to ws-invalid-count
+               close edit-control-file
+
+               if ws-invalid-count > ws-invalid-threshold
+                   display "PIPELINE: EDIT invalid count "
+                     ws-invalid-count " exceeds threshold "
+                     ws-invalid-threshold " -- halting chain"
+                   move "Y" to ws-abort-flag
+               end-if
+           end-if.
+
+       end program PIPELINE.
