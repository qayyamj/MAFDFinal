@@ -0,0 +1,350 @@
+       identification division.
+       author. Qayyam Jamal, Menu k, Aadithkeshev.
+       program-id. MTDROLLUP.
+      **************************************************************************
+      * Accumulates each day's S&L total, returns total, tax collected and
+      * tax owed (from the current run's slrecord.data / returns.data /
+      * gl-tax-feed.dat) into a persistent month-to-date summary.  Meant to
+      * run once per day, after Program1, as the last step of the pipeline.
+      * A new calendar month automatically starts a fresh accumulation.
+      **************************************************************************
+       environment division.
+       input-output section.
+       file-control.
+
+           select sl-records-file
+               assign to "../FinalProject/slrecord.data"
+               organization is line sequential
+               file status is ws-slr-status.
+
+           select returns-file
+               assign to "../FinalProject/returns.data"
+               organization is line sequential
+               file status is ws-returns-status.
+
+           select gl-tax-feed-file
+               assign to "../gl-tax-feed.dat"
+               organization is line sequential
+               file status is ws-gl-status.
+
+           select mtd-summary-file
+               assign to "../mtd-summary.dat"
+               organization is line sequential
+               file status is ws-mtd-status.
+
+           select mtd-rollup-report
+               assign to "../mtd-rollup-report.out"
+               organization is line sequential.
+
+           select run-log-file
+               assign to "../run-log.dat"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd sl-records-file
+           record contains 54 characters
+           data record is slr-record.
+
+       01 slr-record.
+         05 slr-trans-code pic x.
+         05 slr-trans-amount pic 9(5)V99.
+         05 slr-pay-type pic xx.
+         05 slr-store-num pic xx.
+         05 slr-invoice-num pic x(9).
+         05 slr-sku-code pic x(15).
+         05 slr-trans-date pic 9(8).
+         05 slr-split-flag pic x.
+         05 slr-split-pay-type pic xx.
+         05 slr-split-amount pic 9(5)V99.
+
+       fd returns-file
+           record contains 54 characters
+           data record is ret-record.
+
+       01 ret-record.
+         05 ret-trans-code pic x.
+         05 ret-trans-amount pic 9(5)V99.
+         05 ret-pay-type pic xx.
+         05 ret-store-num pic xx.
+         05 ret-invoice-num pic x(9).
+         05 ret-sku-code pic x(15).
+         05 ret-trans-date pic 9(8).
+         05 ret-split-flag pic x.
+         05 ret-split-pay-type pic xx.
+         05 ret-split-amount pic 9(5)V99.
+
+       fd gl-tax-feed-file
+           record contains 16 characters
+           data record is gl-record.
+
+       01 gl-record.
+         05 gl-source pic x(8).
+         05 gl-tax-amount pic 9(6)V99.
+
+       fd mtd-summary-file
+           record contains 50 characters
+           data record is mtd-record.
+
+       01 mtd-record.
+         05 mtd-month            pic 9(6).
+         05 mtd-sl-amount        pic 9(8)V99.
+         05 mtd-returns-amount   pic 9(8)V99.
+         05 mtd-tax-collected    pic 9(8)V99.
+         05 mtd-tax-owed         pic 9(8)V99.
+         05 mtd-run-count        pic 9(4).
+
+       fd mtd-rollup-report
+           record contains 80 characters
+           data record is mr-output.
+
+       01 mr-output pic x(80).
+
+       fd run-log-file
+           data record is rl-record.
+
+       01 rl-record.
+         05 rl-program-name pic x(10).
+         05 rl-start-date pic 9(8).
+         05 rl-start-time pic 9(8).
+         05 rl-end-date pic 9(8).
+         05 rl-end-time pic 9(8).
+         05 rl-condition-code pic 9(3).
+         05 rl-records-read pic 9(6).
+         05 rl-records-written pic 9(6).
+         05 rl-records-written-2 pic 9(6).
+         05 rl-records-written-3 pic 9(6).
+         05 rl-records-written-4 pic 9(6).
+
+       working-storage section.
+
+       01 ws-condition-code pic 9(3) value 0.
+       01 ws-start-date pic 9(8) value 0.
+       01 ws-start-time pic 9(8) value 0.
+       01 ws-end-date pic 9(8) value 0.
+       01 ws-end-time pic 9(8) value 0.
+       01 ws-mtd-status pic xx value spaces.
+       01 ws-sl-eof-flag pic x value "N".
+       01 ws-ret-eof-flag pic x value "N".
+       01 ws-slr-status pic xx value spaces.
+       01 ws-returns-status pic xx value spaces.
+       01 ws-gl-status pic xx value spaces.
+       01 ws-gl-eof-flag pic x value "N".
+
+       01 ws-today pic 9(8) value 0.
+       01 ws-current-month pic 9(6) value 0.
+
+       01 ws-today-sl-amount pic 9(8)V99 value 0.
+       01 ws-today-returns-amount pic 9(8)V99 value 0.
+       01 ws-today-tax-collected pic 9(8)V99 value 0.
+       01 ws-today-tax-owed pic 9(8)V99 value 0.
+
+       01 ws-heading-1.
+         05 filler pic x(10) value space.
+         05 filler pic x(39) value
+                   "MONTH-TO-DATE ROLLUP - SALES / RETURNS".
+
+       01 ws-heading-2.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(9) value "MONTH:".
+         05 ws-h-month pic 9(6).
+         05 filler pic x(5) value spaces.
+         05 filler pic x(12) value "RUNS ROLLED:".
+         05 ws-h-runs pic ZZZ9.
+
+       01 ws-detail-out-1.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(22) value "MONTH-TO-DATE S&L:".
+         05 ws-out-sl-amount pic $,$$$,$$9.99.
+
+       01 ws-detail-out-2.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(22) value "MONTH-TO-DATE RETURNS:".
+         05 ws-out-returns-amount pic $,$$$,$$9.99.
+
+       01 ws-detail-out-3.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(22) value "MTD TAX COLLECTED:".
+         05 ws-out-tax-collected pic $,$$$,$$9.99.
+
+       01 ws-detail-out-4.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(22) value "MTD TAX OWED:".
+         05 ws-out-tax-owed pic $,$$$,$$9.99.
+
+       procedure division.
+       000-main.
+           accept ws-start-date from date yyyymmdd.
+           accept ws-start-time from time.
+           move ws-start-date to ws-today.
+           move ws-today(1:6) to ws-current-month.
+
+           perform 050-load-mtd-summary.
+           perform 060-check-rollover.
+
+           open input sl-records-file.
+           if ws-slr-status <> "00"
+               display "MTDROLLUP: CANT OPEN SL-RECORDS-FILE, STATUS="
+                   ws-slr-status
+               move 16 to ws-condition-code
+               perform 700-write-run-log
+               move 16 to return-code
+               goback
+           end-if.
+           perform 100-read-sl.
+           perform 150-accumulate-sl until ws-sl-eof-flag = "Y".
+           close sl-records-file.
+
+           open input returns-file.
+           if ws-returns-status <> "00"
+               display "MTDROLLUP: CANT OPEN RETURNS-FILE, STATUS="
+                   ws-returns-status
+               move 16 to ws-condition-code
+               perform 700-write-run-log
+               move 16 to return-code
+               goback
+           end-if.
+           perform 200-read-returns.
+           perform 250-accumulate-returns until ws-ret-eof-flag = "Y".
+           close returns-file.
+
+           open input gl-tax-feed-file.
+           if ws-gl-status <> "00"
+               display "MTDROLLUP: CANT OPEN GL-TAX-FEED-FILE, STATUS="
+                   ws-gl-status
+               move 16 to ws-condition-code
+               perform 700-write-run-log
+               move 16 to return-code
+               goback
+           end-if.
+           perform 300-read-gl-feed.
+           perform 350-accumulate-gl until ws-gl-eof-flag = "Y".
+           close gl-tax-feed-file.
+
+           perform 400-accumulate-month.
+           perform 500-write-mtd-summary.
+           perform 600-write-report.
+           perform 700-write-run-log.
+
+           goback.
+
+       050-load-mtd-summary.
+           move 0 to mtd-month.
+           move 0 to mtd-sl-amount.
+           move 0 to mtd-returns-amount.
+           move 0 to mtd-tax-collected.
+           move 0 to mtd-tax-owed.
+           move 0 to mtd-run-count.
+
+           move spaces to ws-mtd-status.
+           open input mtd-summary-file.
+
+           if ws-mtd-status = "00"
+               read mtd-summary-file
+                   at end
+                       continue
+               end-read
+               close mtd-summary-file
+           end-if.
+
+       060-check-rollover.
+           if mtd-month not = ws-current-month
+               move ws-current-month to mtd-month
+               move 0 to mtd-sl-amount
+               move 0 to mtd-returns-amount
+               move 0 to mtd-tax-collected
+               move 0 to mtd-tax-owed
+               move 0 to mtd-run-count
+           end-if.
+
+       100-read-sl.
+           read sl-records-file
+               at end
+                   move "Y" to ws-sl-eof-flag.
+
+       150-accumulate-sl.
+           add slr-trans-amount to ws-today-sl-amount.
+           perform 100-read-sl.
+
+       200-read-returns.
+           read returns-file
+               at end
+                   move "Y" to ws-ret-eof-flag.
+
+       250-accumulate-returns.
+           add ret-trans-amount to ws-today-returns-amount.
+           perform 200-read-returns.
+
+       300-read-gl-feed.
+           read gl-tax-feed-file
+               at end
+                   move "Y" to ws-gl-eof-flag.
+
+       350-accumulate-gl.
+           if gl-source = "SALES"
+               add gl-tax-amount to ws-today-tax-collected
+           end-if.
+           if gl-source = "RETURNS"
+               add gl-tax-amount to ws-today-tax-owed
+           end-if.
+           perform 300-read-gl-feed.
+
+       400-accumulate-month.
+           add ws-today-sl-amount to mtd-sl-amount.
+           add ws-today-returns-amount to mtd-returns-amount.
+           add ws-today-tax-collected to mtd-tax-collected.
+           add ws-today-tax-owed to mtd-tax-owed.
+           add 1 to mtd-run-count.
+
+       500-write-mtd-summary.
+           open output mtd-summary-file.
+           write mtd-record.
+           close mtd-summary-file.
+
+       600-write-report.
+           open output mtd-rollup-report.
+           write mr-output from ws-heading-1.
+
+           move mtd-month to ws-h-month.
+           move mtd-run-count to ws-h-runs.
+           write mr-output from ws-heading-2
+             after advancing 2 lines.
+
+           move mtd-sl-amount to ws-out-sl-amount.
+           write mr-output from ws-detail-out-1
+             after advancing 2 lines.
+
+           move mtd-returns-amount to ws-out-returns-amount.
+           write mr-output from ws-detail-out-2.
+
+           move mtd-tax-collected to ws-out-tax-collected.
+           write mr-output from ws-detail-out-3.
+
+           move mtd-tax-owed to ws-out-tax-owed.
+           write mr-output from ws-detail-out-4.
+
+           close mtd-rollup-report.
+
+       700-write-run-log.
+           accept ws-end-date from date yyyymmdd.
+           accept ws-end-time from time.
+
+           move "MTDROLLUP" to rl-program-name.
+           move ws-start-date to rl-start-date.
+           move ws-start-time to rl-start-time.
+           move ws-end-date to rl-end-date.
+           move ws-end-time to rl-end-time.
+           move ws-condition-code to rl-condition-code.
+           move mtd-run-count to rl-records-read.
+           move 0 to rl-records-written.
+           move 0 to rl-records-written-2.
+           move 0 to rl-records-written-3.
+           move 0 to rl-records-written-4.
+
+           open extend run-log-file.
+           write rl-record.
+           close run-log-file.
+
+       end program MTDROLLUP.
+      **************************************************************************
