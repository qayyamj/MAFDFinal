@@ -22,11 +22,37 @@
                assign to "../FinalProject/counts-controls-total.out"
                organization is line sequential.
 
+           select store-master-file
+               assign to "../store-master.dat"
+               organization is line sequential
+               file status is ws-store-master-status.
+
+           select returns-control-file
+               assign to "../returns-control.dat"
+               organization is line sequential
+               file status is ws-returns-control-status.
+
+           select checkpoint-file
+               assign to "../checkpoint.dat"
+               organization is line sequential
+               file status is ws-ckpt-status.
+
+           select run-log-file
+               assign to "../run-log.dat"
+               organization is line sequential.
+
+           select invoice-index-file
+               assign to "../invoice-index.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is inv-invoice-num
+               file status is ws-inv-status.
+
        data division.
        file section.
 
        fd input-file
-           record contains 36 characters
+           record contains 54 characters
            data record is data-record.
 
        01 data-record.
@@ -36,29 +62,121 @@
          05 dr-store-num pic xx.
          05 dr-invoice-num pic x(9).
          05 dr-sku-code pic x(15).
+         05 dr-trans-date pic 9(8).
+         05 dr-split-flag pic x.
+         05 dr-split-pay-type pic xx.
+         05 dr-split-amount pic 9(5)V99.
 
        fd sl-records-file
           data record is slr-output
-          record contains 36 characters.
+          record contains 54 characters.
 
-       01 slr-output pic x(36).
+       01 slr-output pic x(54).
 
        fd returns-file
           data record is returns-output
-          record contains 36 characters.
+          record contains 54 characters.
 
-       01 returns-output pic x(36).
+       01 returns-output pic x(54).
 
        fd cc-totals-report
           data record is cc-total-output
-          record contains 49 characters.
-
-       01 cc-total-output pic x(49).
+          record contains 89 characters.
+
+       01 cc-total-output pic x(89).
+
+       fd store-master-file
+          data record is sm-record
+          record contains 23 characters.
+
+       01 sm-record.
+         05 sm-store-num pic xx.
+         05 sm-store-name pic x(20).
+         05 sm-active-flag pic x.
+
+       fd returns-control-file
+          data record is rc-record
+          record contains 12 characters.
+
+       01 rc-record.
+         05 rc-r-tt pic 9(4).
+         05 rc-r-amount-tt pic 9(6)V99.
+
+       fd checkpoint-file
+          data record is ckpt-record.
+
+       01 ckpt-record.
+         05 ckpt-rec-num pic 9(6).
+         05 ckpt-sl-tt pic 9(4).
+         05 ckpt-sl-amount-tt pic 9(6)V99.
+         05 ckpt-s-tt pic 9(4).
+         05 ckpt-s-amount-tt pic 9(6)V99.
+         05 ckpt-l-tt pic 9(4).
+         05 ckpt-l-amount-tt pic 9(6)V99.
+         05 ckpt-r-tt pic 9(4).
+         05 ckpt-r-amount-tt pic 9(6)V99.
+         05 ckpt-unknown-count pic 9(4).
+         05 ckpt-unknown-amount-tt pic 9(6)V99.
+         05 ckpt-store-totals occurs 20 times.
+           10 ckpt-store-sl-amount pic 9(8)V99.
+           10 ckpt-store-r-tt pic 9(4).
+           10 ckpt-store-r-amount pic 9(8)V99.
+
+       fd run-log-file
+          data record is rl-record.
+
+       01 rl-record.
+         05 rl-program-name pic x(10).
+         05 rl-start-date pic 9(8).
+         05 rl-start-time pic 9(8).
+         05 rl-end-date pic 9(8).
+         05 rl-end-time pic 9(8).
+         05 rl-condition-code pic 9(3).
+         05 rl-records-read pic 9(6).
+         05 rl-records-written pic 9(6).
+         05 rl-records-written-2 pic 9(6).
+         05 rl-records-written-3 pic 9(6).
+         05 rl-records-written-4 pic 9(6).
+
+       fd invoice-index-file
+          data record is inv-record.
+
+       01 inv-record.
+         05 inv-invoice-num pic x(9).
+         05 inv-store-num pic xx.
+         05 inv-trans-code pic x.
+         05 inv-trans-date pic 9(8).
+         05 inv-trans-amount pic 9(5)V99.
+         05 inv-pay-type pic xx.
+         05 inv-sku-code pic x(15).
+         05 inv-split-flag pic x.
+         05 inv-split-pay-type pic xx.
+         05 inv-split-amount pic 9(5)V99.
 
        working-storage section.
 
        01 ws-eof-flag pic x value "N".
 
+       01 ws-inv-status pic xx value spaces.
+
+       01 ws-ckpt-status pic xx value spaces.
+       01 ws-resuming pic x value "N".
+       01 ws-records-processed pic 9(6) value 0.
+       01 ws-records-this-run pic 9(6) value 0.
+       01 ws-checkpoint-interval pic 9(4) value 1.
+       01 ws-ckpt-divide-quotient pic 9(6) value 0.
+       01 ws-ckpt-remainder pic 9(4) value 0.
+       01 ws-skip-idx pic 9(6) value 0.
+
+       01 ws-start-date pic 9(8) value 0.
+       01 ws-start-time pic 9(8) value 0.
+       01 ws-end-date pic 9(8) value 0.
+       01 ws-end-time pic 9(8) value 0.
+
+       01 ws-store-master-eof pic x value "N".
+       01 ws-store-master-status pic xx value spaces.
+       01 ws-returns-control-status pic xx value spaces.
+
        01 ws-transaction-code  pic x value spaces.
          88 ws-trans-sale
                    value "S".
@@ -67,8 +185,18 @@
          88 ws-trans-return
                    value "R".
 
-       01 ws-num-stores pic 9 value 6.
-       01 ws-sub pic 9 value 0.
+       01 ws-num-stores pic 99 value 0.
+       01 ws-sub pic 99 value 0.
+
+       01 ws-store-table.
+         05 ws-store-entry occurs 20 times
+                            indexed by ws-store-idx.
+           10 ws-store-tbl-num pic xx.
+           10 ws-store-tbl-active pic x.
+
+       01 ws-unknown-store-totals.
+         05 ws-unknown-count pic 9(4) value 0.
+         05 ws-unknown-amount-tt pic 9(6)V99 value 0.
 
        01 ws-cc-heading.
          05 filler pic x(10) value space.
@@ -87,7 +215,7 @@
          05 ws-r-amount-tt pic 9(6)V99 value 0.
          05 ws-s-tt-percent pic 999V99 value 0.
          05 ws-l-tt-percent pic 999V99 value 0.
-         05 ws-store-array-tt occurs 6 times.
+         05 ws-store-array-tt occurs 20 times.
            10 ws-store-sl-tt-amount pic 9(8)V99.
            10 ws-store-r-tt pic 9(4).
            10 ws-store-r-amount pic 9(8)V99.
@@ -166,6 +294,8 @@
 
        01 ws-store-heading-2.
          05 filler pic x value space.
+         05 filler pic x(5) value "Rank".
+         05 filler pic x(3) value spaces.
          05 filler pic x(9) value "Store #".
          05 filler pic x(5) value spaces.
          05 filler pic x(18) value "S&L Transactions".
@@ -174,8 +304,10 @@
          05 filler pic x(5) value spaces.
          05 filler pic x(14) value "Returns Amount".
 
-       01 ws-store-head2-in occurs 6 times.
-         05 filler pic x(3) value spaces.
+       01 ws-store-head2-in occurs 20 times.
+         05 filler pic x(2) value spaces.
+         05 ws-store-rank pic Z9.
+         05 filler pic x(4) value spaces.
          05 ws-store-num pic 99.
          05 filler pic x(5) value spaces.
          05 ws-store-sl-amount pic $$,$$$,$$9.99.
@@ -184,31 +316,228 @@
          05 filler pic x(5) value spaces.
          05 ws-store-rec-amount pic $$,$$$,$$9.99.
 
+       01 ws-rank-order occurs 20 times pic 99 value 0.
+       01 ws-rank-i pic 99 value 0.
+       01 ws-rank-j pic 99 value 0.
+       01 ws-rank-temp pic 99 value 0.
+
+       01 ws-unknown-out.
+         05 filler pic x value spaces.
+         05 filler pic x(20) value "Unknown Store Recs:".
+         05 filler pic x value spaces.
+         05 ws-unknown-recs-in pic Z,ZZ9.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(7) value "Amount:".
+         05 ws-unknown-amt-in pic $$,$$9.99.
+
        procedure division.
        000-main.
+           accept ws-start-date from date yyyymmdd.
+           accept ws-start-time from time.
 
            open input input-file.
-           open output sl-records-file, returns-file, cc-totals-report.
+           perform 050-load-store-master.
+           perform 060-load-checkpoint.
+
+           if ws-resuming = "Y"
+               open extend sl-records-file, returns-file,
+                 cc-totals-report, returns-control-file
+               open i-o invoice-index-file
+               perform 065-skip-processed-records
+           else
+               open output sl-records-file, returns-file,
+                 cc-totals-report, returns-control-file
+               perform 066-open-invoice-index
+               perform 100-print-headings
+           end-if.
 
            read input-file
                at end
                    move "Y" to ws-eof-flag.
 
-           perform 100-print-headings.
            perform 150-proccessing-totals until ws-eof-flag = "Y".
-           perform 300-percentages.
-           perform 400-totals.
+
+           if ws-resuming = "Y" and ws-records-this-run = 0
+               continue
+           else
+               perform 300-percentages
+               perform 400-totals
+           end-if.
 
            close input-file, sl-records-file, returns-file,
-             cc-totals-report.
+             cc-totals-report, returns-control-file,
+             invoice-index-file.
+
+           perform 070-clear-checkpoint.
+           perform 080-write-run-log.
 
            goback.
 
+       060-load-checkpoint.
+           move "N" to ws-resuming.
+           move spaces to ws-ckpt-status.
+
+           open input checkpoint-file.
+
+           if ws-ckpt-status = "00"
+               read checkpoint-file
+                   not at end
+                       if ckpt-rec-num > 0
+                           move "Y" to ws-resuming
+                           perform 062-restore-checkpoint-totals
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+       062-restore-checkpoint-totals.
+           move ckpt-rec-num to ws-records-processed.
+           move ckpt-sl-tt to ws-sl-tt.
+           move ckpt-sl-amount-tt to ws-sl-amount-tt.
+           move ckpt-s-tt to ws-s-tt.
+           move ckpt-s-amount-tt to ws-s-amount-tt.
+           move ckpt-l-tt to ws-l-tt.
+           move ckpt-l-amount-tt to ws-l-amount-tt.
+           move ckpt-r-tt to ws-r-tt.
+           move ckpt-r-amount-tt to ws-r-amount-tt.
+           move ckpt-unknown-count to ws-unknown-count.
+           move ckpt-unknown-amount-tt to ws-unknown-amount-tt.
+
+           perform varying ws-sub from 1 by 1 until ws-sub > 20
+               move ckpt-store-sl-amount(ws-sub)
+                 to ws-store-sl-tt-amount(ws-sub)
+               move ckpt-store-r-tt(ws-sub) to ws-store-r-tt(ws-sub)
+               move ckpt-store-r-amount(ws-sub)
+                 to ws-store-r-amount(ws-sub)
+           end-perform.
+           move 0 to ws-sub.
+
+       065-skip-processed-records.
+           move 1 to ws-skip-idx.
+           perform until ws-skip-idx > ws-records-processed
+               or ws-eof-flag = "Y"
+               read input-file
+                   at end
+                       move "Y" to ws-eof-flag
+               end-read
+               add 1 to ws-skip-idx
+           end-perform.
+
+           if ws-eof-flag = "Y" and ws-skip-idx <= ws-records-processed
+               perform 068-reset-stale-checkpoint
+           end-if.
+
+       066-open-invoice-index.
+           open i-o invoice-index-file.
+           if ws-inv-status = "35"
+               open output invoice-index-file
+               close invoice-index-file
+               open i-o invoice-index-file
+           end-if.
+
+       068-reset-stale-checkpoint.
+           display "DATASPLITCOUNT: checkpoint.dat record count "
+               "exceeds today's input-file -- stale checkpoint "
+               "from a prior file, restarting this run from "
+               "record 1".
+
+           close sl-records-file, returns-file,
+             cc-totals-report, returns-control-file.
+           close invoice-index-file.
+           close input-file.
+           open input input-file.
+
+           move "N" to ws-resuming.
+           move "N" to ws-eof-flag.
+           move 0 to ws-records-processed.
+           move 0 to ws-sl-tt.
+           move 0 to ws-sl-amount-tt.
+           move 0 to ws-s-tt.
+           move 0 to ws-s-amount-tt.
+           move 0 to ws-l-tt.
+           move 0 to ws-l-amount-tt.
+           move 0 to ws-r-tt.
+           move 0 to ws-r-amount-tt.
+           move 0 to ws-unknown-count.
+           move 0 to ws-unknown-amount-tt.
+
+           perform varying ws-sub from 1 by 1 until ws-sub > 20
+               move 0 to ws-store-sl-tt-amount(ws-sub)
+               move 0 to ws-store-r-tt(ws-sub)
+               move 0 to ws-store-r-amount(ws-sub)
+           end-perform.
+           move 0 to ws-sub.
+
+           open output sl-records-file, returns-file,
+             cc-totals-report, returns-control-file.
+
+           open output invoice-index-file.
+           close invoice-index-file.
+           perform 066-open-invoice-index.
+           perform 100-print-headings.
+
+       070-clear-checkpoint.
+           move 0 to ckpt-rec-num.
+           open output checkpoint-file.
+           write ckpt-record.
+           close checkpoint-file.
+
+       080-write-run-log.
+           accept ws-end-date from date yyyymmdd.
+           accept ws-end-time from time.
+
+           move "DATASPLIT" to rl-program-name.
+           move ws-start-date to rl-start-date.
+           move ws-start-time to rl-start-time.
+           move ws-end-date to rl-end-date.
+           move ws-end-time to rl-end-time.
+           move 0 to rl-condition-code.
+           move ws-records-processed to rl-records-read.
+           move ws-sl-tt to rl-records-written.
+           move ws-r-tt to rl-records-written-2.
+           move ws-records-processed to rl-records-written-3.
+           move 0 to rl-records-written-4.
+
+           open extend run-log-file.
+           write rl-record.
+           close run-log-file.
+
+       050-load-store-master.
+           open input store-master-file.
+           if ws-store-master-status <> "00"
+               display "DATASPLITCOUNT: CANT OPEN STORE-MASTER, STATUS="
+                   ws-store-master-status
+               close input-file
+               move 16 to return-code
+               goback
+           end-if.
+
+           read store-master-file
+               at end
+                   move "Y" to ws-store-master-eof.
+
+           perform until ws-store-master-eof = "Y"
+               or ws-num-stores >= 20
+               add 1 to ws-num-stores
+               move sm-store-num to ws-store-tbl-num(ws-num-stores)
+               move sm-active-flag
+                 to ws-store-tbl-active(ws-num-stores)
+
+               read store-master-file
+                   at end
+                       move "Y" to ws-store-master-eof
+               end-read
+           end-perform.
+
+           close store-master-file.
+
        100-print-headings.
            write cc-total-output from ws-cc-heading
              before advancing 2 lines.
 
        150-proccessing-totals.
+           add 1 to ws-records-processed.
+           add 1 to ws-records-this-run.
            move dr-trans-code to ws-transaction-code.
 
            perform 200-data-index.
@@ -220,8 +549,7 @@
                add 1 to ws-s-tt
                add dr-trans-amount to ws-s-amount-tt
 
-               add dr-trans-amount
-                 to ws-store-sl-tt-amount(ws-sub)
+               perform 210-add-store-sl
            else
                if (ws-trans-layaway)
                    add 1 to ws-sl-tt
@@ -230,51 +558,59 @@
                    add 1 to ws-l-tt
                    add dr-trans-amount to ws-l-amount-tt
 
-                   add dr-trans-amount
-                     to ws-store-sl-tt-amount(ws-sub)
+                   perform 210-add-store-sl
                else
                    if (ws-trans-return)
                        add 1 to ws-r-tt
                        add dr-trans-amount to ws-r-amount-tt
 
-                       add 1 to ws-store-r-tt(ws-sub)
-                       add dr-trans-amount
-                         to ws-store-r-amount(ws-sub)
+                       perform 220-add-store-return
                    end-if
                end-if
            end-if.
 
            perform 250-print-data.
 
+           divide ws-records-processed by ws-checkpoint-interval
+             giving ws-ckpt-divide-quotient
+             remainder ws-ckpt-remainder.
+           if ws-ckpt-remainder = 0
+               perform 500-write-checkpoint
+           end-if.
+
            read input-file
                at end
                    move "Y" to ws-eof-flag.
 
-       200-data-index.
-           if (dr-store-num = 1)
-               move 1 to ws-sub
+       210-add-store-sl.
+           if ws-sub > 0
+               add dr-trans-amount
+                 to ws-store-sl-tt-amount(ws-sub)
            else
-               if (dr-store-num = 2)
-                   move 2 to ws-sub
-               else
-                   if (dr-store-num = 3)
-                       move 3 to ws-sub
-                   else
-                       if (dr-store-num = 4)
-                           move 4 to ws-sub
-                       else
-                           if (dr-store-num = 5)
-                               move 5 to ws-sub
-                           else
-                               if (dr-store-num = 12)
-                                   move 12 to ws-sub
-                               end-if
-                           end-if
-                       end-if
-                   end-if
-               end-if
+               add 1 to ws-unknown-count
+               add dr-trans-amount to ws-unknown-amount-tt
+           end-if.
+
+       220-add-store-return.
+           if ws-sub > 0
+               add 1 to ws-store-r-tt(ws-sub)
+               add dr-trans-amount
+                 to ws-store-r-amount(ws-sub)
+           else
+               add 1 to ws-unknown-count
+               add dr-trans-amount to ws-unknown-amount-tt
            end-if.
 
+       200-data-index.
+           move 0 to ws-sub.
+           perform varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-num-stores
+               if dr-store-num = ws-store-tbl-num(ws-store-idx)
+                 and ws-store-tbl-active(ws-store-idx) = "Y"
+                   move ws-store-idx to ws-sub
+               end-if
+           end-perform.
+
        250-print-data.
            if (ws-trans-sale or ws-trans-layaway)
                write slr-output from data-record
@@ -282,6 +618,25 @@
                write returns-output from data-record
            end-if.
 
+           perform 260-write-invoice-index.
+
+       260-write-invoice-index.
+           move dr-invoice-num to inv-invoice-num.
+           move dr-store-num to inv-store-num.
+           move dr-trans-code to inv-trans-code.
+           move dr-trans-date to inv-trans-date.
+           move dr-trans-amount to inv-trans-amount.
+           move dr-pay-type to inv-pay-type.
+           move dr-sku-code to inv-sku-code.
+           move dr-split-flag to inv-split-flag.
+           move dr-split-pay-type to inv-split-pay-type.
+           move dr-split-amount to inv-split-amount.
+
+           write inv-record
+               invalid key
+                   rewrite inv-record
+           end-write.
+
        300-percentages.
            compute ws-s-tt-percent rounded = (ws-s-tt / ws-sl-tt) * 100.
            compute ws-l-tt-percent rounded = (ws-l-tt / ws-sl-tt) * 100.
@@ -302,16 +657,19 @@
            move ws-s-tt-percent to ws-s-percent-in.
            move ws-l-tt-percent to ws-l-percent-in.
 
-           perform 450-store-number.
+           perform 455-rank-stores.
 
            perform varying ws-sub from 1 by 1
              until ws-sub > ws-num-stores
 
-               move ws-store-sl-tt-amount(ws-sub)
+               move ws-sub to ws-store-rank(ws-sub)
+               move ws-store-tbl-num(ws-rank-order(ws-sub))
+                 to ws-store-num(ws-sub)
+               move ws-store-sl-tt-amount(ws-rank-order(ws-sub))
                  to ws-store-sl-amount(ws-sub)
-               move ws-store-r-tt(ws-sub)
+               move ws-store-r-tt(ws-rank-order(ws-sub))
                  to ws-store-r-in(ws-sub)
-               move ws-store-r-amount(ws-sub)
+               move ws-store-r-amount(ws-rank-order(ws-sub))
                  to ws-store-rec-amount(ws-sub)
            end-perform.
 
@@ -336,12 +694,58 @@
                write cc-total-output from ws-store-head2-in(ws-sub)
            end-perform.
 
-       450-store-number.
-           move 1 to ws-store-num(1)
-           move 2 to ws-store-num(2)
-           move 3 to ws-store-num(3)
-           move 4 to ws-store-num(4)
-           move 5 to ws-store-num(5)
-           move 12 to ws-store-num(6)
+           move ws-unknown-count to ws-unknown-recs-in.
+           move ws-unknown-amount-tt to ws-unknown-amt-in.
+           write cc-total-output from ws-unknown-out.
+
+           move ws-r-tt to rc-r-tt.
+           move ws-r-amount-tt to rc-r-amount-tt.
+           write rc-record.
+
+       455-rank-stores.
+           perform varying ws-rank-i from 1 by 1
+             until ws-rank-i > ws-num-stores
+               move ws-rank-i to ws-rank-order(ws-rank-i)
+           end-perform.
+
+           perform varying ws-rank-i from 1 by 1
+             until ws-rank-i > ws-num-stores
+               perform varying ws-rank-j from ws-rank-i by 1
+                 until ws-rank-j > ws-num-stores
+                   if ws-store-sl-tt-amount(ws-rank-order(ws-rank-j))
+                     > ws-store-sl-tt-amount(ws-rank-order(ws-rank-i))
+                       move ws-rank-order(ws-rank-i) to ws-rank-temp
+                       move ws-rank-order(ws-rank-j)
+                         to ws-rank-order(ws-rank-i)
+                       move ws-rank-temp to ws-rank-order(ws-rank-j)
+                   end-if
+               end-perform
+           end-perform.
+
+       500-write-checkpoint.
+           move ws-records-processed to ckpt-rec-num.
+           move ws-sl-tt to ckpt-sl-tt.
+           move ws-sl-amount-tt to ckpt-sl-amount-tt.
+           move ws-s-tt to ckpt-s-tt.
+           move ws-s-amount-tt to ckpt-s-amount-tt.
+           move ws-l-tt to ckpt-l-tt.
+           move ws-l-amount-tt to ckpt-l-amount-tt.
+           move ws-r-tt to ckpt-r-tt.
+           move ws-r-amount-tt to ckpt-r-amount-tt.
+           move ws-unknown-count to ckpt-unknown-count.
+           move ws-unknown-amount-tt to ckpt-unknown-amount-tt.
+
+           perform varying ws-sub from 1 by 1 until ws-sub > 20
+               move ws-store-sl-tt-amount(ws-sub)
+                 to ckpt-store-sl-amount(ws-sub)
+               move ws-store-r-tt(ws-sub) to ckpt-store-r-tt(ws-sub)
+               move ws-store-r-amount(ws-sub)
+                 to ckpt-store-r-amount(ws-sub)
+           end-perform.
+           move 0 to ws-sub.
+
+           open output checkpoint-file.
+           write ckpt-record.
+           close checkpoint-file.
 
        end program DATASPLITCOUNT.
