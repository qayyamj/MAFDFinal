@@ -7,20 +7,44 @@
        input-output section.
        file-control.
 
-           select input-file  
-               assign to "../../data/returns.data"
-               organization is line sequential.
-                          
-           select output-file 
+           select input-file
+               assign to "../FinalProject/returns.data"
+               organization is line sequential
+               file status is ws-input-status.
+
+           select output-file
                assign to "../../data/returns-report.out"
                organization is line sequential.
 
+           select store-master-file
+               assign to "../store-master.dat"
+               organization is line sequential
+               file status is ws-store-master-status.
+
+           select returns-control-file
+               assign to "../returns-control.dat"
+               organization is line sequential
+               file status is ws-returns-control-status.
+
+           select control-params-file
+               assign to "../control-params.dat"
+               organization is line sequential
+               file status is ws-control-params-status.
+
+           select gl-tax-feed-file
+               assign to "../gl-tax-feed.dat"
+               organization is line sequential.
+
+           select run-log-file
+               assign to "../run-log.dat"
+               organization is line sequential.
+
        data division.
        file section.
 
        fd input-file
            data record is input-record
-           record contains 36 characters.
+           record contains 54 characters.
 
        01 input-record.
          05 ir-Trans-code              pic x.
@@ -29,13 +53,70 @@
          05 ir-store-number            pic 99.
          05 ir-invoice-number          pic x(09).
          05 ir-sku-code                pic x(15).
+         05 ir-trans-date              pic 9(8).
+         05 ir-split-flag              pic x.
+         05 ir-split-pay-type          pic xx.
+         05 ir-split-amount            pic 9(5)v99.
 
        fd output-file
            data record is output-line
            record contains 100 characters.
-       
+
        01 output-line                  pic x(100).
 
+       fd store-master-file
+          data record is sm-record
+          record contains 23 characters.
+
+       01 sm-record.
+         05 sm-store-num               pic xx.
+         05 sm-store-name              pic x(20).
+         05 sm-active-flag             pic x.
+
+       fd returns-control-file
+          data record is rc-record
+          record contains 12 characters.
+
+       01 rc-record.
+         05 rc-r-tt                    pic 9(4).
+         05 rc-r-amount-tt             pic 9(6)v99.
+
+       fd control-params-file
+          data record is cp-record
+          record contains 17 characters.
+
+       01 cp-record.
+         05 cp-tax-rate                pic 9v999.
+         05 cp-invalid-threshold       pic 9(3).
+         05 cp-page-size               pic 99.
+         05 cp-batch-mode              pic x.
+         05 cp-high-value-threshold    pic 9(5)V99.
+
+       fd gl-tax-feed-file
+          data record is gl-record
+          record contains 16 characters.
+
+       01 gl-record.
+         05 gl-source                  pic x(8).
+         05 gl-tax-amount              pic 9(6)v99.
+
+       fd run-log-file
+          data record is rl-record
+          record contains 75 characters.
+
+       01 rl-record.
+         05 rl-program-name            pic x(10).
+         05 rl-start-date              pic 9(8).
+         05 rl-start-time              pic 9(8).
+         05 rl-end-date                pic 9(8).
+         05 rl-end-time                pic 9(8).
+         05 rl-condition-code          pic 9(3).
+         05 rl-records-read            pic 9(6).
+         05 rl-records-written         pic 9(6).
+         05 rl-records-written-2       pic 9(6).
+         05 rl-records-written-3       pic 9(6).
+         05 rl-records-written-4       pic 9(6).
+
        working-storage section.
 
        01 ws-eof-flag                  pic x
@@ -157,89 +238,26 @@
          05 ws-tax-owed                pic zzz9.99.
 
       *_________________________________________________________________________
-       01 ws-store-1-line.
-         05 filler                     pic x(32)
-            value "Processed returns from store 01:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-1                 pic zz9.
-         05 filler                     pic x(04)
-            value spaces.
-         05 filler                     pic x(13)
-            value "Total Amount:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-1-ttl-amt         pic zzzzz9.99.
-      *------------------------------------------------------------------------- 
-       01 ws-store-2-line.
-         05 filler                     pic x(32)
-            value "Processed returns from store 02:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-2                 pic zz9.
-         05 filler                     pic x(04)
-            value spaces.
-         05 filler                     pic x(13)
-            value "Total Amount:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-2-ttl-amt         pic zzzzz9.99.
-      *-------------------------------------------------------------------------
-       01 ws-store-3-line.
-         05 filler                     pic x(32)
-            value "Processed returns from store 03:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-3                 pic zz9.
-         05 filler                     pic x(04)
-            value spaces.
-         05 filler                     pic x(13)
-            value "Total Amount:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-3-ttl-amt         pic zzzzz9.99.
-      *-------------------------------------------------------------------------
-       01 ws-store-4-line.
-         05 filler                     pic x(32)
-            value "Processed returns from store 04:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-4                 pic zz9.
-         05 filler                     pic x(04)
-            value spaces.
-         05 filler                     pic x(13)
-            value "Total Amount:".
+       01 ws-store-line.
+         05 filler                     pic x(22)
+            value "Processed returns from".
          05 filler                     pic x(01)
             value spaces.
-         05 ws-store-4-ttl-amt         pic zzzzz9.99.
-      *-------------------------------------------------------------------------
-       01 ws-store-5-line.
-         05 filler                     pic x(32)
-            value "Processed returns from store 05:".
-         05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-5                 pic zz9.
-         05 filler                     pic x(04)
-            value spaces.
-         05 filler                     pic x(13)
-            value "Total Amount:".
+         05 filler                     pic x(06)
+            value "store ".
+         05 ws-store-line-num          pic xx.
          05 filler                     pic x(01)
-            value spaces.
-         05 ws-store-5-ttl-amt         pic zzzzz9.99.
-      *-------------------------------------------------------------------------
-       01 ws-store-12-line.
-         05 filler                     pic x(32)
-            value "Processed returns from store 12:".
+            value ":".
          05 filler                     pic x(01)
             value spaces.
-         05 ws-store-12                 pic zz9.
+         05 ws-store-line-cnt          pic zz9.
          05 filler                     pic x(04)
             value spaces.
          05 filler                     pic x(13)
             value "Total Amount:".
          05 filler                     pic x(01)
             value spaces.
-         05 ws-store-12-ttl-amt         pic zzzzz9.99.
+         05 ws-store-line-amt          pic zzzzz9.99.
       *-------------------------------------------------------------------------
        01 ws-return-line.
          05 filler                     pic x(08)
@@ -265,10 +283,27 @@
          05 filler                     pic x(01)
             value spaces.
          05 ws-ttl-owed-tax            pic zz9.99.
+      *-------------------------------------------------------------------------
+       01 ws-reconcile-line.
+         05 filler                     pic x(30)
+            value "RETURNS CONTROL RECONCILIATION".
+         05 filler                     pic x(01)
+            value spaces.
+         05 filler                     pic x(6)
+            value "DSC=".
+         05 ws-recon-dsc-cnt           pic zz9.
+         05 filler                     pic x(1)
+            value spaces.
+         05 filler                     pic x(4)
+            value "P1=".
+         05 ws-recon-p1-cnt            pic zz9.
+         05 filler                     pic x(1)
+            value spaces.
+         05 ws-recon-status            pic x(8).
       *_________________________________________________________________________
-      * tax constant
-       77 Tax-percent                  pic 9v99
-           value 0.13.
+      * tax constant, loaded from the shared control-params file
+       77 Tax-percent                  pic 9v999
+           value 0.
       * paging variables
        77 ws-lines-per-page            pic 99
            value 20.
@@ -284,56 +319,51 @@
            value 0.
        77  ws-return-calc-ttl          pic 9(6)v99
            value 0.
-      * store 1 variables
-       77  store-1                     pic 999
-           value 0.
-       77  store-1-tax                 pic 9(4)v99
-           value 0.
-       77  store-1-ttl                 pic 9(6)v99
-           value 0.
-      * store 2 variables
-       77  store-2                     pic 999
-           value 0.
-       77  store-2-tax                 pic 9(4)v99
-           value 0.
-       77  store-2-ttl                 pic 9(6)v99
-           value 0.
-      * store 3 variables
-       77  store-3                     pic 999
-           value 0. 
-       77  store-3-tax                 pic 9(4)v99
-           value 0.
-       77  store-3-ttl                 pic 9(6)v99
-           value 0. 
-      * store 4 variables
-       77  store-4                     pic 999
-           value 0.
-       77  store-4-tax                 pic 9(4)v99
-           value 0.
-       77  store-4-ttl                 pic 9(6)v99
-           value 0.
-      * store 5 variables
-       77  store-5                     pic 999
-           value 0.
-       77  store-5-tax                 pic 9(4)v99
-           value 0.
-       77  store-5-ttl                 pic 9(6)v99
-           value 0.
-      * store 12 variables
-       77  store-12                    pic 999
-           value 0.
-       77  store-12-tax                pic 9(4)v99
-           value 0.
-       77  store-12-ttl                pic 9(6)v99
-           value 0.
+      * store master table (replaces per-store 77-level variables)
+       01  ws-store-master-eof         pic x value "N".
+       01  ws-store-master-status      pic xx value spaces.
+       01  ws-control-params-status    pic xx value spaces.
+       01  ws-num-stores                pic 99 value 0.
+       01  ws-sub                       pic 99 value 0.
+       01  ws-store-table.
+         05 ws-store-entry             occurs 20 times
+                                        indexed by ws-store-idx.
+           10 ws-store-tbl-num         pic xx.
+           10 ws-store-tbl-num-n       pic 99.
+           10 ws-store-tbl-active      pic x.
+           10 ws-store-tbl-count       pic 999 value 0.
+           10 ws-store-tbl-ttl         pic 9(6)v99 value 0.
       * tax owed to us variables
        77  owed-tax-accumulate         pic 9(4)v99
            value 0.
+      * unattended/batch mode and run-log variables
+       01  ws-records-processed        pic 9(6) value 0.
+       01  ws-start-date               pic 9(8) value 0.
+       01  ws-start-time               pic 9(8) value 0.
+       01  ws-end-date                 pic 9(8) value 0.
+       01  ws-end-time                 pic 9(8) value 0.
+       01  ws-batch-mode               pic x value "N".
+       01  ws-condition-code           pic 9(3) value 0.
+       01  ws-input-status              pic xx value spaces.
+       01  ws-returns-control-status    pic xx value spaces.
       **************************************************************************
        procedure division.
+           accept ws-start-date from date yyyymmdd.
+           accept ws-start-time from time.
+
            open input input-file.
+           if ws-input-status <> "00"
+               display "PROGRAM1: CANT OPEN INPUT-FILE, STATUS="
+                   ws-input-status
+               move 16 to return-code
+               goback
+           end-if.
+
            open output output-file.
 
+           perform 05-LOAD-STORE-MASTER.
+           perform 07-LOAD-CONTROL-PARAMS.
+
       * Initial read of input file
            read input-file
                at end
@@ -343,14 +373,101 @@
            perform 10-PAGE-HEADLINES until ws-eof-flag = "y".
            perform 200-summary-line-process.
 
-      * Exit program
-           display "press enter key to exit...".
-           accept return-code.
+      * Exit program -- skipped when driven unattended (scheduler /
+      * pipeline) via cp-batch-mode in control-params.dat
+           if ws-batch-mode not = "Y"
+               display "press enter key to exit..."
+               accept return-code
+           end-if.
 
       * Close files and end program
            close input-file.
            close output-file.
+           perform 09-WRITE-RUN-LOG.
            goback.
+      **************************************************************************
+       045-ABORT-CLOSE-FILES.
+           move 16 to ws-condition-code.
+           perform 09-WRITE-RUN-LOG.
+           close input-file.
+           close output-file.
+
+       05-LOAD-STORE-MASTER.
+           open input store-master-file.
+           if ws-store-master-status <> "00"
+               display "PROGRAM1: CANT OPEN STORE-MASTER, STATUS="
+                   ws-store-master-status
+               perform 045-ABORT-CLOSE-FILES
+               move 16 to return-code
+               goback
+           end-if.
+
+           read store-master-file
+               at end
+                   move "Y" to ws-store-master-eof.
+
+           perform until ws-store-master-eof = "Y"
+               or ws-num-stores >= 20
+               add 1 to ws-num-stores
+               move sm-store-num to ws-store-tbl-num(ws-num-stores)
+               move sm-store-num to ws-store-tbl-num-n(ws-num-stores)
+               move sm-active-flag
+                 to ws-store-tbl-active(ws-num-stores)
+
+               read store-master-file
+                   at end
+                       move "Y" to ws-store-master-eof
+               end-read
+           end-perform.
+
+           close store-master-file.
+
+       07-LOAD-CONTROL-PARAMS.
+           open input control-params-file.
+           if ws-control-params-status <> "00"
+               display "PROGRAM1: CANT OPEN CONTROL-PARAMS, STATUS="
+                   ws-control-params-status
+               perform 045-ABORT-CLOSE-FILES
+               move 16 to return-code
+               goback
+           end-if.
+
+           read control-params-file
+               at end
+                   continue
+           end-read.
+
+           move cp-tax-rate to Tax-percent.
+           move cp-page-size to ws-lines-per-page.
+           move cp-batch-mode to ws-batch-mode.
+           close control-params-file.
+
+       06-RECONCILE-RETURNS.
+           move spaces to ws-recon-status.
+           open input returns-control-file.
+
+           if ws-returns-control-status <> "00"
+               move "NO DSC DATA" to ws-recon-status
+           else
+               read returns-control-file
+                   at end
+                       move "NO DSC DATA" to ws-recon-status
+               end-read
+           end-if.
+
+           if ws-recon-status = spaces
+               move rc-r-tt to ws-recon-dsc-cnt
+               move ws-return-calc to ws-recon-p1-cnt
+               if rc-r-tt = ws-return-calc
+                 and rc-r-amount-tt = ws-return-calc-ttl
+                   move "MATCH" to ws-recon-status
+               else
+                   move "MISMATCH" to ws-recon-status
+               end-if
+           end-if.
+
+           close returns-control-file.
+           write output-line from ws-reconcile-line.
       **************************************************************************
        10-PAGE-HEADLINES.
            add 1 to ws-page-count.
@@ -377,6 +494,7 @@
 
       **************************************************************************
        100-record-process.
+           add 1 to ws-records-processed.
       * calculating total owed tax for detail line
            multiply ir-Trans-amount by Tax-percent
              giving ws-tax-owed.
@@ -397,79 +515,18 @@
            multiply owed-tax-accumulate by Tax-percent
              giving ws-ttl-owed-tax.
       *-------------------------------------------------------------------------
-      * store 1 calculations
-           move 0 to store-1-tax.
-           if ir-store-number = 1
-               add 1 to store-1
-               move ir-Trans-amount to store-1-tax
-           end-if.
-
-           add store-1-tax to store-1-ttl.
-           move store-1-ttl to ws-store-1-ttl-amt.
-
-      *-------------------------------------------------------------------------
-      * store 2 calculations
-           move 0 to store-2-tax.
-           if ir-store-number = 2
-               add 1 to store-2
-               move ir-Trans-amount to store-2-tax
-           end-if.
-
-           add store-2-tax to store-2-ttl.
-           move store-2-ttl to ws-store-2-ttl-amt.
-      *-------------------------------------------------------------------------
-      * store 3 calculations
-           move 0 to store-3-tax.
-           if ir-store-number = 3
-               add 1 to store-3
-               move ir-Trans-amount to store-3-tax
-           end-if.
-
-           add store-3-tax to store-3-ttl.
-           move store-3-ttl to ws-store-3-ttl-amt.
-
-      *-------------------------------------------------------------------------
-      * store 4 calculations
-           move 0 to store-4-tax.
-           if ir-store-number = 4
-               add 1 to store-4
-               move ir-Trans-amount to store-4-tax
-           end-if.
-
-           add store-4-tax to store-4-ttl.
-           move store-4-ttl to ws-store-4-ttl-amt.
-      
-      *-------------------------------------------------------------------------
-      * store 5 calculations
-           move 0 to store-5-tax.
-           if ir-store-number = 5
-               add 1 to store-5
-               move ir-Trans-amount to store-5-tax
-           end-if.
-
-           add store-5-tax to store-5-ttl.
-           move store-5-ttl to ws-store-5-ttl-amt.
-
-      *-------------------------------------------------------------------------
-      * store 12 calculations
-           move 0 to store-12-tax.
-           if ir-store-number = 12
-               add 1 to store-12
-               move ir-Trans-amount to store-12-tax
-           end-if.
-
-           add store-12-tax to store-12-ttl.
-           move store-12-ttl to ws-store-12-ttl-amt.
+      * per-store return calculations (table-driven)
+           perform varying ws-sub from 1 by 1
+             until ws-sub > ws-num-stores
+               if ir-store-number = ws-store-tbl-num-n(ws-sub)
+                   add 1 to ws-store-tbl-count(ws-sub)
+                   add ir-Trans-amount to ws-store-tbl-ttl(ws-sub)
+               end-if
+           end-perform.
 
       *-------------------------------------------------------------------------
       * move statements
            move ws-return-calc    to ws-total-returns.
-           move store-1           to ws-store-1.
-           move store-2           to ws-store-2.
-           move store-3           to ws-store-3.
-           move store-4           to ws-store-4.
-           move store-5           to ws-store-5.
-           move store-12          to ws-store-12.
            move ir-Trans-code     to ws-Trans-code.
            move ir-Trans-amount   to ws-trans-amount.
            move ir-payment-type   to ws-payment-type.
@@ -486,16 +543,57 @@
       **************************************************************************
        200-summary-line-process.
       * writes page number
-           write output-line from ws-page-count
-           write output-line from ws-store-1-line
-             after advancing 1 line.
-           write output-line from ws-store-2-line.
-           write output-line from ws-store-3-line.
-           write output-line from ws-store-4-line.
-           write output-line from ws-store-5-line.
-           write output-line from ws-store-12-line.
+           write output-line from ws-page-count.
+
+           perform varying ws-sub from 1 by 1
+             until ws-sub > ws-num-stores
+               move ws-store-tbl-num(ws-sub) to ws-store-line-num
+               move ws-store-tbl-count(ws-sub) to ws-store-line-cnt
+               move ws-store-tbl-ttl(ws-sub) to ws-store-line-amt
+               if ws-sub = 1
+                   write output-line from ws-store-line
+                     after advancing 1 line
+               else
+                   write output-line from ws-store-line
+               end-if
+           end-perform.
+
            write output-line from ws-return-line.
            write output-line from ws-owedtax-line.
 
+           perform 06-RECONCILE-RETURNS.
+           perform 08-WRITE-GL-TAX-FEED.
+
+       08-WRITE-GL-TAX-FEED.
+           open extend gl-tax-feed-file.
+           move "RETURNS " to gl-source.
+           move ws-ttl-owed-tax to gl-tax-amount.
+           write gl-record.
+           close gl-tax-feed-file.
+
+       09-WRITE-RUN-LOG.
+           accept ws-end-date from date yyyymmdd.
+           accept ws-end-time from time.
+
+           move "PROGRAM1" to rl-program-name.
+           move ws-start-date to rl-start-date.
+           move ws-start-time to rl-start-time.
+           move ws-end-date to rl-end-date.
+           move ws-end-time to rl-end-time.
+           move ws-condition-code to rl-condition-code.
+           move ws-records-processed to rl-records-read.
+           move ws-records-processed to rl-records-written.
+           if ws-condition-code = 0
+               move 1 to rl-records-written-2
+           else
+               move 0 to rl-records-written-2
+           end-if.
+           move 0 to rl-records-written-3.
+           move 0 to rl-records-written-4.
+
+           open extend run-log-file.
+           write rl-record.
+           close run-log-file.
+
        end program Program1.
       **************************************************************************
\ No newline at end of file
