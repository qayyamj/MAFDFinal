@@ -20,11 +20,38 @@
            select errors-file
                assign to "../../../ErrorReport.out"
                organization is line sequential.
+
+           select store-master-file
+               assign to "../store-master.dat"
+               organization is line sequential
+               file status is ws-store-master-status.
+
+           select edit-control-file
+               assign to "../edit-control.dat"
+               organization is line sequential.
+
+           select duplicate-file
+               assign to "../DuplicateInvoices.out"
+               organization is line sequential.
+
+           select sku-master-file
+               assign to "../sku-master.dat"
+               organization is line sequential
+               file status is ws-sku-master-status.
+
+           select run-log-file
+               assign to "../run-log.dat"
+               organization is line sequential.
+
+           select control-params-file
+               assign to "../control-params.dat"
+               organization is line sequential
+               file status is ws-control-params-status.
       **************************************************************************
        data division.
        file section.
        fd input-file
-           record contains 36 characters
+           record contains 54 characters
            data record is data-record.
 
        01     data-record.
@@ -32,12 +59,12 @@
            88     ws-valid-code 
                value                       "S", "R", "L".
          05      transaction-amount        pic       9(5)V99.
+           88     ws-zero-amount
+               value                       0.
          05      payment-type              pic       xx.
            88     ws-valid-pay-type
                value                    "CA", "CR", "DB".
          05      store-number              pic       xx.
-           88     ws-valid-store-num
-               values "01", "02", "03", "04", "05", "12".
          05      invoice-number            pic       x(9).
          05      invoice-number-redefine
                redefines invoice-number.                                           
@@ -53,13 +80,20 @@
                value           100000        thru 900000.
          05      sku-code                  pic       x(15).
            88     invalid-sku             value     spaces.
+         05      transaction-date          pic       9(8).
+         05      split-payment-flag        pic       x.
+           88     ws-is-split-tender      value     "Y".
+         05      split-payment-type        pic       xx.
+           88     ws-valid-split-pay-type
+               value                    "CA", "CR", "DB".
+         05      split-payment-amount      pic       9(5)V99.
       *_________________________________________________________________________
 
        fd valid-file
           data record is valid-record
-          record contains 36 characters.
+          record contains 54 characters.
 
-       01     valid-record                 pic       x(36).
+       01     valid-record                 pic       x(54).
       *-------------------------------------------------------------------------
        01     ws-valid-heading-1.
          05    filler                      pic       x(11)
@@ -136,9 +170,9 @@
 
        fd invalid-file
           data record is invalid-record
-          record contains 36 characters.
+          record contains 54 characters.
 
-       01     invalid-record               pic       x(36).
+       01     invalid-record               pic       x(54).
       *-------------------------------------------------------------------------
        01     ws-invalid-heading-1.
          05    filler                      pic       x(11)
@@ -218,14 +252,139 @@
           record contains 100 characters.
 
        01     errors-record                pic       x(100).
+      *_________________________________________________________________________
+
+       fd duplicate-file
+          data record is duplicate-record
+          record contains 60 characters.
+
+       01     duplicate-record             pic       x(60).
+      *_________________________________________________________________________
+
+       fd store-master-file
+          data record is sm-record
+          record contains 23 characters.
+
+       01     sm-record.
+         05    sm-store-num                pic       xx.
+         05    sm-store-name               pic       x(20).
+         05    sm-active-flag              pic       x.
+      *-------------------------------------------------------------------------
+
+       fd sku-master-file
+          data record is skm-record
+          record contains 36 characters.
+
+       01     skm-record.
+         05    skm-sku-code                pic       x(15).
+         05    skm-sku-name                pic       x(20).
+         05    skm-active-flag             pic       x.
+      *-------------------------------------------------------------------------
+
+       fd edit-control-file
+          data record is ec-record
+          record contains 9 characters.
+
+       01     ec-record.
+         05    ec-total-count              pic       9(3).
+         05    ec-valid-count              pic       9(3).
+         05    ec-invalid-count            pic       9(3).
+      *-------------------------------------------------------------------------
+
+       fd run-log-file
+          data record is rl-record
+          record contains 75 characters.
+
+       01     rl-record.
+         05    rl-program-name             pic       x(10).
+         05    rl-start-date               pic       9(8).
+         05    rl-start-time               pic       9(8).
+         05    rl-end-date                 pic       9(8).
+         05    rl-end-time                 pic       9(8).
+         05    rl-condition-code           pic       9(3).
+         05    rl-records-read             pic       9(6).
+         05    rl-records-written          pic       9(6).
+         05    rl-records-written-2        pic       9(6).
+         05    rl-records-written-3        pic       9(6).
+         05    rl-records-written-4        pic       9(6).
+      *-------------------------------------------------------------------------
+
+       fd control-params-file
+          data record is cp-record
+          record contains 17 characters.
+
+       01     cp-record.
+         05    cp-tax-rate                 pic       9v999.
+         05    cp-invalid-threshold        pic       9(3).
+         05    cp-page-size                pic       99.
+         05    cp-batch-mode               pic       x.
+         05    cp-high-value-threshold     pic       9(5)V99.
       *-------------------------------------------------------------------------
        01     ws-error-heading-1.
          05    filler                      pic       x(02)
                value spaces.
+         05    filler                      pic       x(40)
+               value "EDIT REJECTION REPORT - INVALID RECORDS".
+         05    filler                      pic       x(58)
+               value spaces.
       *_________________________________________________________________________                      
        working-storage section.
        01     ws-eof-flag                  pic       x
                value       "N".
+      *-------------------------------------------------------------------------
+       01     ws-store-master-eof          pic       x
+               value       "N".
+       01     ws-store-master-status       pic       xx
+               value       spaces.
+       01     ws-store-count               pic       99
+               value       0.
+       01     ws-store-table.
+         05    ws-store-entry              occurs     20 times
+                                            indexed by ws-store-idx.
+           10  ws-store-tbl-num            pic       xx.
+           10  ws-store-tbl-active         pic       x.
+       01     ws-store-ok                  pic       x
+               value       "N".
+      *-------------------------------------------------------------------------
+       01     ws-sku-master-eof            pic       x
+               value       "N".
+       01     ws-sku-master-status         pic       xx
+               value       spaces.
+       01     ws-sku-count                 pic       999
+               value       0.
+       01     ws-sku-table.
+         05   ws-sku-entry                 occurs     200 times
+                                            indexed by ws-sku-idx.
+           10 ws-sku-tbl-code              pic       x(15).
+           10 ws-sku-tbl-active            pic       x.
+       01     ws-sku-ok                    pic       x
+               value       "N".
+      *-------------------------------------------------------------------------
+       01     ws-invoice-count             pic       9(4)
+               value       0.
+       01     ws-invoice-table.
+         05   ws-invoice-entry             occurs    500 times
+                                            indexed by ws-invoice-idx.
+           10 ws-seen-invoice              pic       x(9).
+       01     ws-dup-found                 pic       x
+               value       "N".
+       01     ws-invoice-table-full        pic       x
+               value       "N".
+      *-------------------------------------------------------------------------
+       01     ws-duplicate-heading.
+         05    filler                      pic       x(02)
+               value spaces.
+         05    filler                      pic       x(40)
+               value "DUPLICATE INVOICE NUMBER EXCEPTIONS".
+      *-------------------------------------------------------------------------
+       01     ws-duplicate-detail-line.
+         05    filler                      pic       x(9)
+               value "INVOICE: ".
+         05    ws-dup-invoice              pic       x(9).
+         05    filler                      pic       x(3)
+               value spaces.
+         05    filler                      pic       x(36)
+               value "-- DUPLICATE, APPEARS MORE THAN ONCE".
       *-------------------------------------------------------------------------
        01     ws-detail-line.
          05    ws-trans-code               pic       x.
@@ -234,6 +393,7 @@
          05    ws-store-num                pic       xx.
          05    ws-invoice-num              pic       x(9).
          05    ws-sku-code                 pic       x(15).
+         05    ws-trans-date               pic       9(8).
       *------------------------------------------------------------------------
        01      ws-detail-invalid-line.
          05     ws-invalid-trans-code      pic       x.
@@ -242,13 +402,37 @@
          05     ws-invalid-store-num       pic       xx.
          05     ws-invalid-invoice-num     pic       x(9).
          05     ws-invalid-sku-code        pic       x(15).
+         05     ws-invalid-trans-date      pic       9(8).
+      *------------------------------------------------------------------------
+       01     ws-valid-flag                pic       x
+               value "Y".
+         88    record-is-valid             value     "Y".
+       01     ws-reject-reason             pic       x(30)
+               value spaces.
+       01     ws-record-counts.
+         05    ws-total-count              pic       9(3)
+               value 0.
+         05    ws-valid-count               pic       9(3)
+               value 0.
+         05    ws-invalid-count             pic       9(3)
+               value 0.
+       01     ws-start-date                pic       9(8) value 0.
+       01     ws-start-time                pic       9(8) value 0.
+       01     ws-end-date                  pic       9(8) value 0.
+       01     ws-end-time                  pic       9(8) value 0.
+       01     ws-control-params-status     pic       xx
+               value spaces.
+       01     ws-batch-mode                pic       x
+               value "N".
+       01     ws-condition-code            pic       9(3)
+               value 0.
       *------------------------------------------------------------------------
        01     ws-error-report-total.
          05 filler                         pic       x(15)
                value "Total Records: ".
          05 filler                         pic       x(5)
                value spaces.
-         05 ws-error-report-total          pic       Z99
+         05 ws-error-total-count           pic       Z99
                value 0.
       *------------------------------------------------------------------------
        01     ws-error-report-valid.
@@ -266,42 +450,326 @@
                value spaces.
          05   ws-error-invalid-total       pic       Z99
                value 0.
+      *------------------------------------------------------------------------
+       01     ws-error-detail-line.
+         05    filler                      pic       x(7)
+               value "STORE: ".
+         05    ws-err-store                pic       xx.
+         05    filler                      pic       x(3)
+               value spaces.
+         05    filler                      pic       x(6)
+               value "CODE: ".
+         05    ws-err-code                 pic       x.
+         05    filler                      pic       x(3)
+               value spaces.
+         05    filler                      pic       x(9)
+               value "INVOICE: ".
+         05    ws-err-invoice              pic       x(9).
+         05    filler                      pic       x(3)
+               value spaces.
+         05    filler                      pic       x(8)
+               value "REASON: ".
+         05    ws-err-reason               pic       x(30).
+         05    filler                      pic       x(19)
+               value spaces.
       **************************************************************************
        procedure division.
        000-main.
+           accept ws-start-date from date yyyymmdd.
+           accept ws-start-time from time.
+
       * Open files
            open input input-file.
            open output valid-file.
            open output invalid-file.
+           open output errors-file.
+           open output duplicate-file.
 
-      * Initial read of input file
-           read input-file
-               at end
-                   move "y" to ws-eof-flag.
+           write duplicate-record from ws-duplicate-heading.
+
+           perform 050-load-store-master.
+           perform 055-load-sku-master.
+           perform 057-load-control-params.
 
       * Valid file Processes
            write valid-record from ws-valid-heading-1.
            write valid-record from ws-valid-heading-2
              after advancing 2 lines.
-           write valid-record from ws-valid-heading-2
+           write valid-record from ws-valid-heading-3
              after advancing 2 lines.
 
       * Invalid file Processes
            write invalid-record from ws-invalid-heading-1.
            write invalid-record from ws-invalid-heading-2
              after advancing 2 lines.
-           write invalid-record from ws-invalid-heading-2
+           write invalid-record from ws-invalid-heading-3
              after advancing 2 lines.
 
-      * Exit program
-           display "press enter key to exit...".
-           accept return-code.
+      * Initial read of input file
+           read input-file
+               at end
+                   move "y" to ws-eof-flag.
+
+           perform 100-validate-record until ws-eof-flag = "y".
+
+           perform 900-write-error-summary.
+           perform 060-write-edit-control.
+           perform 065-write-run-log.
+
+      * Exit program -- skipped when driven unattended (scheduler /
+      * pipeline) via cp-batch-mode in control-params.dat
+           if ws-batch-mode not = "Y"
+               display "press enter key to exit..."
+               accept return-code
+           end-if.
 
       * Close files and end program
            close input-file.
            close valid-file.
            close invalid-file.
+           close errors-file.
+           close duplicate-file.
            goback.
+      *-------------------------------------------------------------------------
+       045-abort-close-files.
+           move 16 to ws-condition-code.
+           perform 065-write-run-log.
+           close input-file.
+           close valid-file.
+           close invalid-file.
+           close errors-file.
+           close duplicate-file.
+
+       050-load-store-master.
+           open input store-master-file.
+           if ws-store-master-status <> "00"
+               display "EDIT: UNABLE TO OPEN STORE-MASTER-FILE, STATUS="
+                   ws-store-master-status
+               perform 045-abort-close-files
+               move 16 to return-code
+               goback
+           end-if.
+
+           read store-master-file
+               at end
+                   move "Y" to ws-store-master-eof.
+
+           perform until ws-store-master-eof = "Y"
+               or ws-store-count >= 20
+               add 1 to ws-store-count
+               move sm-store-num to ws-store-tbl-num(ws-store-count)
+               move sm-active-flag
+                 to ws-store-tbl-active(ws-store-count)
+
+               read store-master-file
+                   at end
+                       move "Y" to ws-store-master-eof
+               end-read
+           end-perform.
+
+           close store-master-file.
+
+       055-load-sku-master.
+           open input sku-master-file.
+           if ws-sku-master-status <> "00"
+               display "EDIT: UNABLE TO OPEN SKU-MASTER-FILE, STATUS="
+                   ws-sku-master-status
+               perform 045-abort-close-files
+               move 16 to return-code
+               goback
+           end-if.
+
+           read sku-master-file
+               at end
+                   move "Y" to ws-sku-master-eof.
+
+           perform until ws-sku-master-eof = "Y"
+               or ws-sku-count >= 200
+               add 1 to ws-sku-count
+               move skm-sku-code to ws-sku-tbl-code(ws-sku-count)
+               move skm-active-flag
+                 to ws-sku-tbl-active(ws-sku-count)
+
+               read sku-master-file
+                   at end
+                       move "Y" to ws-sku-master-eof
+               end-read
+           end-perform.
+
+           close sku-master-file.
+
+       057-load-control-params.
+           open input control-params-file.
+           if ws-control-params-status <> "00"
+               display "EDIT: UNABLE TO OPEN CONTROL-PARAMS, STATUS="
+                   ws-control-params-status
+               perform 045-abort-close-files
+               move 16 to return-code
+               goback
+           end-if.
+
+           read control-params-file
+               at end
+                   continue
+           end-read.
+
+           move cp-batch-mode to ws-batch-mode.
+           close control-params-file.
+
+       060-write-edit-control.
+           move ws-total-count to ec-total-count.
+           move ws-valid-count to ec-valid-count.
+           move ws-invalid-count to ec-invalid-count.
+
+           open output edit-control-file.
+           write ec-record.
+           close edit-control-file.
+
+       065-write-run-log.
+           accept ws-end-date from date yyyymmdd.
+           accept ws-end-time from time.
+
+           move "EDIT" to rl-program-name.
+           move ws-start-date to rl-start-date.
+           move ws-start-time to rl-start-time.
+           move ws-end-date to rl-end-date.
+           move ws-end-time to rl-end-time.
+           move ws-condition-code to rl-condition-code.
+           move ws-total-count to rl-records-read.
+           move ws-valid-count to rl-records-written.
+           move ws-invalid-count to rl-records-written-2.
+           move 0 to rl-records-written-3.
+           move 0 to rl-records-written-4.
+
+           open extend run-log-file.
+           write rl-record.
+           close run-log-file.
+
+       070-check-store-number.
+           move "N" to ws-store-ok.
+           perform varying ws-store-idx from 1 by 1
+             until ws-store-idx > ws-store-count
+               if store-number = ws-store-tbl-num(ws-store-idx)
+                 and ws-store-tbl-active(ws-store-idx) = "Y"
+                   move "Y" to ws-store-ok
+               end-if
+           end-perform.
+
+       075-check-sku-code.
+           move "N" to ws-sku-ok.
+           perform varying ws-sku-idx from 1 by 1
+             until ws-sku-idx > ws-sku-count
+               if sku-code = ws-sku-tbl-code(ws-sku-idx)
+                 and ws-sku-tbl-active(ws-sku-idx) = "Y"
+                   move "Y" to ws-sku-ok
+               end-if
+           end-perform.
+
+       080-check-duplicate-invoice.
+           move "N" to ws-dup-found.
+           perform varying ws-invoice-idx from 1 by 1
+             until ws-invoice-idx > ws-invoice-count
+               if invoice-number = ws-seen-invoice(ws-invoice-idx)
+                   move "Y" to ws-dup-found
+               end-if
+           end-perform.
+
+           if ws-dup-found = "Y"
+               move invoice-number to ws-dup-invoice
+               write duplicate-record from ws-duplicate-detail-line
+           else
+               if ws-invoice-count < 500
+                   add 1 to ws-invoice-count
+                   move invoice-number
+                     to ws-seen-invoice(ws-invoice-count)
+               else
+                   if ws-invoice-table-full = "N"
+                       display "EDIT: INVOICE TABLE FULL AT 500 - "
+                           "DUPLICATE CHECK INCOMPLETE FOR "
+                           "REMAINDER OF RUN"
+                       move "Y" to ws-invoice-table-full
+                   end-if
+               end-if
+           end-if.
+
+       100-validate-record.
+           add 1 to ws-total-count.
+           move "Y" to ws-valid-flag.
+           move spaces to ws-reject-reason.
+           perform 070-check-store-number.
+           perform 075-check-sku-code.
+           perform 080-check-duplicate-invoice.
+
+           evaluate true
+               when not ws-valid-code
+                   move "N" to ws-valid-flag
+                   move "INVALID TRANSACTION CODE" to ws-reject-reason
+               when not ws-valid-pay-type
+                   move "N" to ws-valid-flag
+                   move "INVALID PAYMENT TYPE" to ws-reject-reason
+               when ws-zero-amount
+                   move "N" to ws-valid-flag
+                   move "ZERO AMOUNT TRANSACTION" to ws-reject-reason
+               when ws-store-ok = "N"
+                   move "N" to ws-valid-flag
+                   move "INVALID STORE NUMBER" to ws-reject-reason
+               when not (ws-valid-invoice1 and ws-valid-invoice2
+                     and invoice-dash = "-" and valid-nums)
+                   move "N" to ws-valid-flag
+                   move "INVALID INVOICE NUMBER FORMAT"
+                     to ws-reject-reason
+               when invalid-sku
+                   move "N" to ws-valid-flag
+                   move "BLANK SKU CODE" to ws-reject-reason
+               when ws-sku-ok = "N"
+                   move "N" to ws-valid-flag
+                   move "UNRECOGNIZED SKU CODE" to ws-reject-reason
+               when ws-is-split-tender and not ws-valid-split-pay-type
+                   move "N" to ws-valid-flag
+                   move "INVALID SPLIT PAYMENT TYPE" to ws-reject-reason
+               when ws-is-split-tender
+                     and (split-payment-amount = 0
+                       or split-payment-amount >= transaction-amount)
+                   move "N" to ws-valid-flag
+                   move "INVALID SPLIT PAYMENT AMOUNT"
+                     to ws-reject-reason
+               when other
+                   move "Y" to ws-valid-flag
+           end-evaluate.
+
+           perform 150-route-record.
+
+           read input-file
+               at end
+                   move "y" to ws-eof-flag.
+
+       150-route-record.
+           if record-is-valid
+               add 1 to ws-valid-count
+               write valid-record from data-record
+           else
+               add 1 to ws-invalid-count
+               write invalid-record from data-record
+               perform 160-write-error-detail
+           end-if.
+
+       160-write-error-detail.
+           move store-number to ws-err-store.
+           move transaction-code to ws-err-code.
+           move invoice-number to ws-err-invoice.
+           move ws-reject-reason to ws-err-reason.
+           write errors-record from ws-error-detail-line.
+
+       900-write-error-summary.
+           move ws-total-count to ws-error-total-count.
+           move ws-valid-count to ws-error-valid-total.
+           move ws-invalid-count to ws-error-invalid-total.
+
+           write errors-record from ws-error-heading-1.
+           write errors-record from ws-error-report-total
+             after advancing 2 lines.
+           write errors-record from ws-error-report-valid.
+           write errors-record from ws-error-report-invalid.
       *-------------------------------------------------------------------------
        end program EDIT.
       **************************************************************************
\ No newline at end of file
